@@ -21,6 +21,11 @@
            SELECT ARQREP  ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RELAPROV  ASSIGN TO DISK.
+           SELECT RELREP    ASSIGN TO DISK.
+           SELECT OPTIONAL PARAMALU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -36,11 +41,14 @@
               03 MATRICULA-02 PIC 9(01).
         
            02 NOME-ALU      PIC X(30).
-           02 NOTA-ALU1     PIC 9(02)V9(02).
-           02 NOTA-ALU2     PIC 9(02)V9(02).
-           02 NOTA-ALU3     PIC 9(02)V9(02).
            02 FALTAS-ALU    PIC 9(02).
            02 SEXO-ALU      PIC X(01).
+      *QUANTIDADE DE NOTAS LANCADAS PARA O ALUNO (NEM TODO ALUNO TEM
+      *O MESMO NUMERO DE AVALIACOES NO PERIODO)
+           02 QTD-NOTAS-ALU PIC 9(02).
+           02 NOTA-ALU      PIC 9(02)V9(02)
+                            OCCURS 1 TO 10 TIMES
+                            DEPENDING ON QTD-NOTAS-ALU.
        
        FD ARQREP
            LABEL RECORD ARE STANDARD
@@ -49,28 +57,83 @@
        01 REG-REP.
            02 MATRICULA-REP PIC 9(07).
            02 NOME-REP      PIC X(30).
-           02 NOTA-REP1     PIC 9(02)V9(02).
-           02 NOTA-REP2     PIC 9(02)V9(02).
-           02 NOTA-REP3     PIC 9(02)V9(02).
            02 FALTAS-REP    PIC 9(02).
            02 SEXO-REP      PIC X(01).
+           02 SITUACAO-REP  PIC X(20).
+           02 NOTA-NECESSARIA PIC 9(02)V9(02).
+           02 QTD-NOTAS-REP PIC 9(02).
+           02 NOTA-REP      PIC 9(02)V9(02)
+                            OCCURS 1 TO 10 TIMES
+                            DEPENDING ON QTD-NOTAS-REP.
            
        FD RELAPROV
            LABEL RECORD IS OMITTED.
-           
+
        01 REG-REL PIC X(80).
-       
+
+       FD RELREP
+           LABEL RECORD IS OMITTED.
+
+       01 REG-REL-REP PIC X(80).
+
+       FD PARAMALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "PARAMALU.DAT".
+
+      *PESO DE CADA NOTA NO CALCULO DA MEDIA PONDERADA; QTD-PESOS
+      *PODE SER MENOR QUE O NUMERO DE NOTAS DO ALUNO, CASO EM QUE AS
+      *NOTAS SEM PESO INFORMADO ENTRAM COM PESO 1 (MEDIA SIMPLES)
+       01 REG-PARAM-ALU.
+           02 QTD-PESOS  PIC 9(02).
+           02 PARM-PESO  PIC 9(02)
+                         OCCURS 1 TO 10 TIMES
+                         DEPENDING ON QTD-PESOS.
+
+      *Log de auditoria compartilhado entre os programas do sistema
+       FD LOGEXEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "LOGEXEC.DAT".
+
+       01 REG-AUDIT.
+           02 PROGRAMA-AUDIT       PIC X(10).
+           02 DATA-AUDIT           PIC 9(08).
+           02 HORA-AUDIT           PIC 9(06).
+           02 REGISTROS-LIDOS      PIC 9(08).
+           02 REGISTROS-GRAVADOS   PIC 9(08).
+           02 REGISTROS-REJEITADOS PIC 9(08).
+
        WORKING-STORAGE SECTION.
        
        77 FIM-ARQ       PIC X(03) VALUE "NAO".
-       77 CT-LIN        PIC 9(02) VALUE 30. 
+       77 CT-LIN        PIC 9(02) VALUE 30.
        77 CT-PAG        PIC 9(02) VALUE ZEROES.
+       77 CT-LIN-REP    PIC 9(02) VALUE 30.
+       77 CT-PAG-REP    PIC 9(02) VALUE ZEROES.
        
-       77 SOMA          PIC 9(02)V99 VALUE 0.
+       77 SOMA          PIC 9(06)V99 VALUE 0.
        77 MEDIA-CALC    PIC 9(02)V99 VALUE 0.
+       77 I             PIC 9(02) VALUE 0.
+
+      *Tabela de pesos por posicao de nota; o padrao e peso 1 (media
+      *simples) para qualquer posicao nao informada em PARAMALU
+       77 PESO-TAB      PIC 9(02) OCCURS 10 TIMES VALUE 1.
+       77 SOMA-PESOS    PIC 9(04) VALUE 0.
+       77 TEM-PESOS     PIC X(03) VALUE "NAO".
+
+       77 QTD-SEXO-F    PIC 9(04) VALUE ZEROES.
+       77 QTD-SEXO-M    PIC 9(04) VALUE ZEROES.
+       77 SOMA-MEDIA-F  PIC 9(06)V99 VALUE ZEROES.
+       77 SOMA-MEDIA-M  PIC 9(06)V99 VALUE ZEROES.
+       77 MEDIA-SEXO    PIC 9(02)V99 VALUE ZEROES.
        
        77 MEDIA-FMT     PIC Z9,99.
        77 FALTAS-FMT    PIC Z(2).
+
+      *Contadores para o log de auditoria
+       77 CT-LIDOS      PIC 9(08) VALUE 0.
+       77 CT-APROVADOS  PIC 9(08) VALUE 0.
+       77 CT-REPROVADOS PIC 9(08) VALUE 0.
+       77 HORA-EXEC     PIC 9(06).
        
        01 MATRICULA-FMT.
            05 MAT1   PIC 9(06).
@@ -114,6 +177,66 @@
            02 FALTAS-REL    PIC X(02).
            02 FILLER        PIC X(03) VALUE SPACES.
 
+      *Cabeçalho com o numero da página do relatório de reprovados
+       01 CAB-01-REP.
+           02 FILLER    PIC X(70) VALUE SPACES.
+           02 FILLER    PIC X(05) VALUE "PAG.".
+           02 VAR-PAG-REP PIC Z9.
+           02 FILLER    PIC X(03) VALUE SPACES.
+
+      *Cabeçalho com o título do relatório de reprovados
+       01 CAB-02-REP.
+           02 FILLER    PIC X(26) VALUE SPACES.
+           02 FILLER    PIC X(17) VALUE "RELACAO DE ALUNOS".
+           02 FILLER    PIC X(01) VALUE SPACES.
+           02 FILLER    PIC X(10) VALUE "REPROVADOS".
+           02 FILLER    PIC X(25) VALUE SPACES.
+
+      *Cabeçalho da tabela do relatório de reprovados
+       01 CAB-03-REP.
+           02 FILLER    PIC X(01) VALUE SPACES.
+           02 FILLER    PIC X(06) VALUE "NUMERO".
+           02 FILLER    PIC X(10) VALUE SPACES.
+           02 FILLER    PIC X(13) VALUE "NOME DO ALUNO".
+           02 FILLER    PIC X(17) VALUE SPACES.
+           02 FILLER    PIC X(05) VALUE "MEDIA".
+           02 FILLER    PIC X(01) VALUE SPACES.
+           02 FILLER    PIC X(06) VALUE "FALTAS".
+           02 FILLER    PIC X(01) VALUE SPACES.
+           02 FILLER    PIC X(20) VALUE "SITUACAO".
+
+      *Resumo de aprovados por sexo, impresso apos a ultima pagina
+      *de RELAPROV
+       01 RODAPE-SEXO-TITULO.
+           02 FILLER PIC X(26) VALUE SPACES.
+           02 FILLER PIC X(28)
+                     VALUE "RESUMO DE APROVADOS POR SEXO".
+           02 FILLER PIC X(26) VALUE SPACES.
+
+       01 RODAPE-SEXO-LINHA.
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(06) VALUE "SEXO: ".
+           02 SEXO-ROD       PIC X(01).
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(10) VALUE "APROVADOS:".
+           02 QTD-ROD        PIC ZZZ9.
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(13) VALUE "MEDIA GERAL: ".
+           02 MEDIA-ROD      PIC Z9,99.
+           02 FILLER         PIC X(25) VALUE SPACES.
+
+      *Dados da tabela do relatório de reprovados
+       01 DETALHE-REP.
+           02 MATRICULA-REL-REP PIC X(08).
+           02 FILLER            PIC X(08) VALUE SPACES.
+           02 NOME-REL-REP      PIC X(30).
+           02 FILLER            PIC X(05) VALUE SPACES.
+           02 MEDIA-REL-REP     PIC X(05).
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 FALTAS-REL-REP    PIC X(02).
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 SITUACAO-REL-REP  PIC X(20).
+
        PROCEDURE DIVISION.
        
        EXEMPLO-IMPRESSAO.
@@ -125,38 +248,132 @@
        INICIO.
            OPEN INPUT ARQALU
            OPEN OUTPUT ARQREP
-           OPEN OUTPUT RELAPROV.
-       PERFORM LEITURA.
+           OPEN OUTPUT RELAPROV
+           OPEN OUTPUT RELREP.
+           PERFORM LE-PARAMETROS.
+           PERFORM LEITURA.
+
+       LE-PARAMETROS.
+           OPEN INPUT PARAMALU
+           READ PARAMALU
+               AT END     MOVE "NAO" TO TEM-PESOS
+               NOT AT END MOVE "SIM" TO TEM-PESOS
+           END-READ
+           CLOSE PARAMALU.
+      *AS POSICOES NAO INFORMADAS EM PARAMALU PERMANECEM COM O PESO
+      *PADRAO 1 (JA ASSUMIDO POR PESO-TAB)
+      *QTD-PESOS VEM DIRETO DE PARAMALU; SE VIER MAIOR QUE O TAMANHO
+      *DE PESO-TAB, O LACO PARA EM 10 PARA NAO ESTOURAR O SUBSCRITO
+           IF TEM-PESOS = "SIM"
+               IF QTD-PESOS > 10
+                   DISPLAY "QTD-PESOS (" QTD-PESOS ") MAIOR QUE O "
+                       "LIMITE DE PESO-TAB - PESOS EXCEDENTES "
+                       "IGNORADOS"
+               END-IF
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > QTD-PESOS OR I > 10
+                   MOVE PARM-PESO(I) TO PESO-TAB(I)
+               END-PERFORM
+           END-IF.
        
        LEITURA.
-           READ ARQALU AT END MOVE "SIM" TO FIM-ARQ.
+           READ ARQALU AT END MOVE "SIM" TO FIM-ARQ
+               NOT AT END ADD 1 TO CT-LIDOS
+           END-READ.
            
        PRINCIPAL.
            PERFORM CALCULAMEDIA.
-           IF MEDIA-CALC >= 7 AND FALTAS-ALU < 16 THEN 
+           IF MEDIA-CALC >= 7 AND FALTAS-ALU < 16 THEN
                PERFORM IMPRESSAO
-           ELSE PERFORM GRAVACAO
+           ELSE
+               IF MEDIA-CALC >= 5 AND FALTAS-ALU < 16 THEN
+                   PERFORM RECUPERACAO
+               ELSE
+                   PERFORM GRAVACAO
+               END-IF
            END-IF.
-           PERFORM LEITURA. 
+           PERFORM LEITURA.
            PERFORM LIMPAVARIAVEIS.
            
+      *MEDIA PONDERADA PELAS NOTAS REALMENTE LANCADAS PARA O ALUNO
        CALCULAMEDIA.
-           ADD NOTA-ALU1, NOTA-ALU2, NOTA-ALU3 TO SOMA.
-           DIVIDE SOMA BY 3 GIVING MEDIA-CALC.
-           
+           MOVE 0 TO SOMA-PESOS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTD-NOTAS-ALU
+               COMPUTE SOMA = SOMA + (NOTA-ALU(I) * PESO-TAB(I))
+               ADD PESO-TAB(I) TO SOMA-PESOS
+           END-PERFORM.
+           IF SOMA-PESOS > 0
+               DIVIDE SOMA BY SOMA-PESOS GIVING MEDIA-CALC
+           ELSE
+               MOVE 0 TO MEDIA-CALC
+           END-IF.
+
        LIMPAVARIAVEIS.
                MOVE 0 TO SOMA
                MOVE 0 TO MEDIA-CALC.
        
        GRAVACAO.
+           PERFORM MOVE-DADOS-REP.
+           MOVE "REPROVADO"   TO SITUACAO-REP
+           MOVE ZEROES        TO NOTA-NECESSARIA
+           WRITE REG-REP.
+           ADD 1 TO CT-REPROVADOS.
+           PERFORM IMPRESSAO-REP.
+
+       RECUPERACAO.
+           PERFORM MOVE-DADOS-REP.
+           MOVE "PENDENTE RECUPERACAO" TO SITUACAO-REP
+      *NOTA NECESSARIA NA PROVA DE RECUPERACAO PARA FECHAR MEDIA 5
+           SUBTRACT MEDIA-CALC FROM 10 GIVING NOTA-NECESSARIA
+           WRITE REG-REP.
+           ADD 1 TO CT-REPROVADOS.
+           PERFORM IMPRESSAO-REP.
+
+       MOVE-DADOS-REP.
            MOVE MATRICULA-ALU TO MATRICULA-REP
            MOVE NOME-ALU      TO NOME-REP
-           MOVE NOTA-ALU1     TO NOTA-REP1
-           MOVE NOTA-ALU2     TO NOTA-REP2
-           MOVE NOTA-ALU3     TO NOTA-REP3
            MOVE FALTAS-ALU    TO FALTAS-REP
            MOVE SEXO-ALU      TO SEXO-REP
-           WRITE REG-REP.
+           MOVE QTD-NOTAS-ALU TO QTD-NOTAS-REP
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > QTD-NOTAS-ALU
+               MOVE NOTA-ALU(I) TO NOTA-REP(I)
+           END-PERFORM.
+
+       IMPRESSAO-REP.
+      *IMPRIME CABEÇALHO DO RELATORIO DE REPROVADOS A CADA 30 LINHAS
+           IF CT-LIN-REP GREATER THAN 29
+               PERFORM CABECALHO-REP
+           END-IF.
+           PERFORM IMPDET-REP.
+
+       IMPDET-REP.
+           MOVE NOME-ALU TO NOME-REL-REP.
+      *FORMATA MATRICULA
+           MOVE MATRICULA-01 TO MAT1.
+           MOVE MATRICULA-02 TO MAT2.
+           MOVE MATRICULA-FMT TO MATRICULA-REL-REP.
+      *FORMATA MEDIA
+           MOVE MEDIA-CALC TO MEDIA-FMT.
+           MOVE MEDIA-FMT TO MEDIA-REL-REP.
+      *FORMATA FALTAS
+           MOVE FALTAS-ALU TO FALTAS-FMT.
+           MOVE FALTAS-FMT TO FALTAS-REL-REP.
+           MOVE SITUACAO-REP TO SITUACAO-REL-REP.
+           WRITE REG-REL-REP FROM DETALHE-REP AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN-REP.
+
+       CABECALHO-REP.
+           ADD 1           TO CT-PAG-REP.
+           MOVE CT-PAG-REP TO VAR-PAG-REP.
+           MOVE SPACES TO REG-REL-REP.
+           WRITE REG-REL-REP AFTER ADVANCING PAGE.
+           WRITE REG-REL-REP FROM CAB-01-REP AFTER ADVANCING 1 LINE.
+           WRITE REG-REL-REP FROM CAB-02-REP AFTER ADVANCING 3 LINES.
+           WRITE REG-REL-REP FROM CAB-03-REP AFTER ADVANCING 3 LINES.
+           MOVE SPACES TO REG-REL-REP
+           WRITE REG-REL-REP AFTER ADVANCING 1 LINE.
+      *ZERA O CONTADOR DE LINHA
+           MOVE ZEROES TO CT-LIN-REP.
 
        IMPRESSAO.
       *IMPRIME CABEÇALHO QUANDO ATINGE 30 LINHAS
@@ -180,6 +397,18 @@
            MOVE FALTAS-FMT TO FALTAS-REL.
            WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
            ADD 1 TO CT-LIN.
+           ADD 1 TO CT-APROVADOS.
+           PERFORM ACUMULA-SEXO.
+
+       ACUMULA-SEXO.
+           IF SEXO-ALU = "F"
+               ADD 1         TO QTD-SEXO-F
+               ADD MEDIA-CALC TO SOMA-MEDIA-F
+           ELSE IF SEXO-ALU = "M"
+               ADD 1         TO QTD-SEXO-M
+               ADD MEDIA-CALC TO SOMA-MEDIA-M
+           END-IF
+           END-IF.
  
        CABECALHO.
            ADD 1       TO CT-PAG.
@@ -195,5 +424,43 @@
       *ZERA O CONTADOR DE LINHA
            MOVE ZEROES TO CT-LIN.
 
+       RODAPE-SEXO.
+           WRITE REG-REL FROM RODAPE-SEXO-TITULO AFTER ADVANCING 3 LINES.
+           MOVE "F" TO SEXO-ROD.
+           MOVE QTD-SEXO-F TO QTD-ROD.
+           IF QTD-SEXO-F > 0
+               DIVIDE SOMA-MEDIA-F BY QTD-SEXO-F GIVING MEDIA-SEXO
+           ELSE
+               MOVE 0 TO MEDIA-SEXO
+           END-IF.
+           MOVE MEDIA-SEXO TO MEDIA-ROD.
+           WRITE REG-REL FROM RODAPE-SEXO-LINHA AFTER ADVANCING 2 LINES.
+           MOVE "M" TO SEXO-ROD.
+           MOVE QTD-SEXO-M TO QTD-ROD.
+           IF QTD-SEXO-M > 0
+               DIVIDE SOMA-MEDIA-M BY QTD-SEXO-M GIVING MEDIA-SEXO
+           ELSE
+               MOVE 0 TO MEDIA-SEXO
+           END-IF.
+           MOVE MEDIA-SEXO TO MEDIA-ROD.
+           WRITE REG-REL FROM RODAPE-SEXO-LINHA AFTER ADVANCING 1 LINE.
+
        FIM.
-           CLOSE ARQALU ARQREP RELAPROV.
\ No newline at end of file
+           PERFORM RODAPE-SEXO.
+           PERFORM GRAVA-AUDITORIA.
+           CLOSE ARQALU ARQREP RELAPROV RELREP.
+
+      *REGISTRA NO LOG DE AUDITORIA COMPARTILHADO O RESULTADO DESTA
+      *EXECUCAO, PARA CONFERENCIA POSTERIOR PELO RELATORIO DE
+      *RECONCILIACAO (RECONCIL)
+       GRAVA-AUDITORIA.
+           MOVE "EX05" TO PROGRAMA-AUDIT.
+           ACCEPT DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT HORA-EXEC  FROM TIME.
+           MOVE HORA-EXEC     TO HORA-AUDIT.
+           MOVE CT-LIDOS      TO REGISTROS-LIDOS.
+           MOVE CT-APROVADOS  TO REGISTROS-GRAVADOS.
+           MOVE CT-REPROVADOS TO REGISTROS-REJEITADOS.
+           OPEN EXTEND LOGEXEC.
+           WRITE REG-AUDIT.
+           CLOSE LOGEXEC.
