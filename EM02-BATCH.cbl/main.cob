@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   RECONCIL.
+       AUTHOR.       ERIKA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 27-10-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      LE O LOG DE EXECUCAO COMPARTILHADO (LOGEXEC.DAT,
+      *              GRAVADO POR CADA PROGRAMA DO LOTE NOTURNO) E
+      *              EMITE UM RELATORIO DE RECONCILIACAO DE TOTAIS DE
+      *              CONTROLE (REGISTROS LIDOS X GRAVADOS X REJEITADOS)
+      *              PARA CADA PROGRAMA, MAIS A COMPARACAO CRUZADA
+      *              ENTRE EX02 E EX06 SOBRE A MESMA POPULACAO DE
+      *              CLIENTES.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELRECON ASSIGN TO DISK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *Log de execucao compartilhado, uma linha por programa rodado
+       FD LOGEXEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "LOGEXEC.DAT".
+
+       01 REG-AUDIT.
+           02 PROGRAMA-AUDIT       PIC X(10).
+           02 DATA-AUDIT           PIC 9(08).
+           02 HORA-AUDIT           PIC 9(06).
+           02 REGISTROS-LIDOS      PIC 9(08).
+           02 REGISTROS-GRAVADOS   PIC 9(08).
+           02 REGISTROS-REJEITADOS PIC 9(08).
+
+       FD RELRECON
+           LABEL RECORD IS OMITTED.
+
+       01 REG-REL PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ     PIC X(03) VALUE "NAO".
+       77 DATA-EXEC   PIC 9(08).
+
+       77 EX01-LIDOS      PIC 9(08) VALUE 0.
+       77 EX01-GRAVADOS   PIC 9(08) VALUE 0.
+       77 EX01-REJEITADOS PIC 9(08) VALUE 0.
+
+       77 EX02-LIDOS      PIC 9(08) VALUE 0.
+       77 EX02-GRAVADOS   PIC 9(08) VALUE 0.
+       77 EX02-REJEITADOS PIC 9(08) VALUE 0.
+
+       77 EX03-LIDOS      PIC 9(08) VALUE 0.
+       77 EX03-GRAVADOS   PIC 9(08) VALUE 0.
+       77 EX03-REJEITADOS PIC 9(08) VALUE 0.
+
+       77 EX05-LIDOS      PIC 9(08) VALUE 0.
+       77 EX05-GRAVADOS   PIC 9(08) VALUE 0.
+       77 EX05-REJEITADOS PIC 9(08) VALUE 0.
+
+       77 EX06-LIDOS      PIC 9(08) VALUE 0.
+       77 EX06-GRAVADOS   PIC 9(08) VALUE 0.
+       77 EX06-REJEITADOS PIC 9(08) VALUE 0.
+
+       77 SOMA-SAIDA      PIC 9(08) VALUE 0.
+
+       77 PROG-LIDOS      PIC 9(08) VALUE 0.
+       77 PROG-GRAVADOS   PIC 9(08) VALUE 0.
+       77 PROG-REJEITADOS PIC 9(08) VALUE 0.
+
+      *Cabeçalho com o título
+       01 CAB-01.
+           02 FILLER  PIC X(24) VALUE SPACES.
+           02 FILLER  PIC X(32)
+                      VALUE "RECONCILIACAO DO LOTE NOTURNO".
+           02 FILLER  PIC X(24) VALUE SPACES.
+
+      *Cabeçalho da tabela do relatório
+       01 CAB-02.
+           02 FILLER  PIC X(01) VALUE SPACES.
+           02 FILLER  PIC X(08) VALUE "PROGRAMA".
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(06) VALUE "LIDOS".
+           02 FILLER  PIC X(05) VALUE SPACES.
+           02 FILLER  PIC X(09) VALUE "GRAVADOS".
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(11) VALUE "REJEITADOS".
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(11) VALUE "SITUACAO".
+           02 FILLER  PIC X(17) VALUE SPACES.
+
+       01 SEPARADOR.
+           02 FILLER  PIC X(80) VALUE ALL "-".
+
+      *Dados da tabela do relatório
+       01 DETALHE-RECON.
+           02 PROG-REL       PIC X(10).
+           02 FILLER         PIC X(01) VALUE SPACES.
+           02 LIDOS-REL      PIC ZZZZZZZ9.
+           02 FILLER         PIC X(06) VALUE SPACES.
+           02 GRAVADOS-REL   PIC ZZZZZZZ9.
+           02 FILLER         PIC X(07) VALUE SPACES.
+           02 REJEIT-REL     PIC ZZZZZZZ9.
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 SITUACAO-REL   PIC X(11).
+           02 FILLER         PIC X(17) VALUE SPACES.
+
+      *Comparacao cruzada entre programas que compartilham a mesma
+      *populacao de clientes (EX02 e EX06, ambos a partir de CADCLI)
+       01 CRUZADA-TITULO.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(40)
+                     VALUE "COMPARACAO CRUZADA EX02 x EX06".
+           02 FILLER PIC X(20) VALUE SPACES.
+
+       01 CRUZADA-LINHA.
+           02 FILLER       PIC X(04) VALUE SPACES.
+           02 FILLER       PIC X(14) VALUE "EX02 LIDOS: ".
+           02 EX02-CRUZ    PIC ZZZZZZZ9.
+           02 FILLER       PIC X(04) VALUE SPACES.
+           02 FILLER       PIC X(14) VALUE "EX06 LIDOS: ".
+           02 EX06-CRUZ    PIC ZZZZZZZ9.
+           02 FILLER       PIC X(04) VALUE SPACES.
+           02 FILLER       PIC X(11) VALUE "SITUACAO: ".
+           02 SITUACAO-CRUZ PIC X(11).
+           02 FILLER       PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       EXEMPLO-IMPRESSAO.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           ACCEPT DATA-EXEC FROM DATE YYYYMMDD.
+           OPEN INPUT LOGEXEC
+           OPEN OUTPUT RELRECON.
+           PERFORM CABECALHO.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ LOGEXEC AT END MOVE "SIM" TO FIM-ARQ.
+
+      *SOMENTE ACUMULA AS LINHAS DE LOG GRAVADAS NO CICLO DE HOJE,
+      *PARA QUE RECONCILIACOES DE NOITES ANTERIORES NAO SE MISTUREM
+       PRINCIPAL.
+           IF DATA-AUDIT = DATA-EXEC
+               PERFORM ACUMULA-PROGRAMA
+           END-IF.
+           PERFORM LEITURA.
+
+       ACUMULA-PROGRAMA.
+           EVALUATE PROGRAMA-AUDIT
+               WHEN "EX01"
+                   ADD REGISTROS-LIDOS      TO EX01-LIDOS
+                   ADD REGISTROS-GRAVADOS   TO EX01-GRAVADOS
+                   ADD REGISTROS-REJEITADOS TO EX01-REJEITADOS
+               WHEN "EX02"
+                   ADD REGISTROS-LIDOS      TO EX02-LIDOS
+                   ADD REGISTROS-GRAVADOS   TO EX02-GRAVADOS
+                   ADD REGISTROS-REJEITADOS TO EX02-REJEITADOS
+               WHEN "EX03"
+                   ADD REGISTROS-LIDOS      TO EX03-LIDOS
+                   ADD REGISTROS-GRAVADOS   TO EX03-GRAVADOS
+                   ADD REGISTROS-REJEITADOS TO EX03-REJEITADOS
+               WHEN "EX05"
+                   ADD REGISTROS-LIDOS      TO EX05-LIDOS
+                   ADD REGISTROS-GRAVADOS   TO EX05-GRAVADOS
+                   ADD REGISTROS-REJEITADOS TO EX05-REJEITADOS
+               WHEN "EX06"
+                   ADD REGISTROS-LIDOS      TO EX06-LIDOS
+                   ADD REGISTROS-GRAVADOS   TO EX06-GRAVADOS
+                   ADD REGISTROS-REJEITADOS TO EX06-REJEITADOS
+           END-EVALUATE.
+
+       CABECALHO.
+           WRITE REG-REL FROM CAB-01    AFTER ADVANCING 1 LINE.
+           WRITE REG-REL FROM CAB-02    AFTER ADVANCING 3 LINES.
+           WRITE REG-REL FROM SEPARADOR AFTER ADVANCING 1 LINE.
+
+      *IMPRIME UMA LINHA POR PROGRAMA, MARCANDO DIVERGENTE QUANDO
+      *LIDOS NAO FECHA COM GRAVADOS + REJEITADOS
+       IMPRIME-LINHA-RECON.
+           MOVE PROG-LIDOS      TO LIDOS-REL
+           MOVE PROG-GRAVADOS   TO GRAVADOS-REL
+           MOVE PROG-REJEITADOS TO REJEIT-REL
+           COMPUTE SOMA-SAIDA = PROG-GRAVADOS + PROG-REJEITADOS
+           IF PROG-LIDOS = SOMA-SAIDA
+               MOVE "OK"         TO SITUACAO-REL
+           ELSE
+               MOVE "DIVERGENTE" TO SITUACAO-REL
+           END-IF
+           WRITE REG-REL FROM DETALHE-RECON AFTER ADVANCING 1 LINE.
+
+       RODAPE.
+           MOVE "EX01" TO PROG-REL
+           MOVE EX01-LIDOS TO PROG-LIDOS
+           MOVE EX01-GRAVADOS TO PROG-GRAVADOS
+           MOVE EX01-REJEITADOS TO PROG-REJEITADOS
+           PERFORM IMPRIME-LINHA-RECON.
+           MOVE "EX02" TO PROG-REL
+           MOVE EX02-LIDOS TO PROG-LIDOS
+           MOVE EX02-GRAVADOS TO PROG-GRAVADOS
+           MOVE EX02-REJEITADOS TO PROG-REJEITADOS
+           PERFORM IMPRIME-LINHA-RECON.
+           MOVE "EX03" TO PROG-REL
+           MOVE EX03-LIDOS TO PROG-LIDOS
+           MOVE EX03-GRAVADOS TO PROG-GRAVADOS
+           MOVE EX03-REJEITADOS TO PROG-REJEITADOS
+           PERFORM IMPRIME-LINHA-RECON.
+           MOVE "EX05" TO PROG-REL
+           MOVE EX05-LIDOS TO PROG-LIDOS
+           MOVE EX05-GRAVADOS TO PROG-GRAVADOS
+           MOVE EX05-REJEITADOS TO PROG-REJEITADOS
+           PERFORM IMPRIME-LINHA-RECON.
+           MOVE "EX06" TO PROG-REL
+           MOVE EX06-LIDOS TO PROG-LIDOS
+           MOVE EX06-GRAVADOS TO PROG-GRAVADOS
+           MOVE EX06-REJEITADOS TO PROG-REJEITADOS
+           PERFORM IMPRIME-LINHA-RECON.
+           PERFORM RODAPE-CRUZADA.
+
+       RODAPE-CRUZADA.
+           WRITE REG-REL FROM CRUZADA-TITULO AFTER ADVANCING 3 LINES.
+           MOVE EX02-LIDOS TO EX02-CRUZ
+           MOVE EX06-LIDOS TO EX06-CRUZ
+           IF EX02-LIDOS = EX06-LIDOS
+               MOVE "OK"         TO SITUACAO-CRUZ
+           ELSE
+               MOVE "DIVERGENTE" TO SITUACAO-CRUZ
+           END-IF
+           WRITE REG-REL FROM CRUZADA-LINHA AFTER ADVANCING 2 LINES.
+
+       FIM.
+           PERFORM RODAPE.
+           CLOSE LOGEXEC RELRECON.
