@@ -19,6 +19,13 @@
            SELECT CADENT   ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RELSAI   ASSIGN TO DISK.
+           SELECT RELCOMP  ASSIGN TO DISK.
+           SELECT EXCENT   ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL PARAMENT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -37,16 +44,82 @@
 
        FD RELSAI
            LABEL RECORD IS OMITTED.
-           
+
        01 REG-SAI PIC X(80).
-       
+
+      *Relatorio comparativo: sexo oposto ao filtro principal, mesmo
+      *piso salarial, para permitir comparar os dois segmentos
+       FD RELCOMP
+           LABEL RECORD IS OMITTED.
+
+       01 REG-COMP PIC X(80).
+
+      *Registros de CADENT com SALARIO-CLI/SEXO-CLI invalidos, que nao
+      *entram em nenhum dos relatorios
+       FD EXCENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "EXCENT.DAT".
+
+       01 REG-EXC.
+           02 COD-EXC     PIC 9(07).
+           02 NOME-EXC    PIC X(30).
+           02 MOTIVO-EXC  PIC X(30).
+
+      *Parametros de execucao (sexo e piso salarial do filtro)
+       FD PARAMENT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "PARAMENT.DAT".
+
+       01 REG-PARAM.
+           02 PARM-SEXO     PIC X(01).
+           02 PARM-SALARIO  PIC 9(05)V9(02).
+
+      *Log de auditoria compartilhado entre os programas do sistema
+       FD LOGEXEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "LOGEXEC.DAT".
+
+       01 REG-AUDIT.
+           02 PROGRAMA-AUDIT       PIC X(10).
+           02 DATA-AUDIT           PIC 9(08).
+           02 HORA-AUDIT           PIC 9(06).
+           02 REGISTROS-LIDOS      PIC 9(08).
+           02 REGISTROS-GRAVADOS   PIC 9(08).
+           02 REGISTROS-REJEITADOS PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       
+
        77 FIM-ARQ     PIC X(03) VALUE "NAO".
-       77 CT-LIN      PIC 9(02) VALUE 20. 
+       77 CT-LIN      PIC 9(02) VALUE 20.
        77 CT-PAG      PIC 9(02) VALUE ZEROES.
        77 CT-CLI      PIC 9(04) VALUE 0.
        77 CT-SAL      PIC 9(05)V9(02).
+
+      *Controle de paginação do relatório comparativo (RELCOMP)
+       77 CT-LIN2     PIC 9(02) VALUE 20.
+       77 CT-PAG2     PIC 9(02) VALUE ZEROES.
+       77 CT-CLI2     PIC 9(04) VALUE 0.
+       77 CT-SAL2     PIC 9(05)V9(02).
+
+      *Contadores para o log de auditoria
+       77 CT-LIDOS    PIC 9(08) VALUE 0.
+       77 CT-REJ      PIC 9(08) VALUE 0.
+       77 HORA-EXEC   PIC 9(06).
+
+      *Filtro do relatorio: valores-padrao usados quando PARAMENT
+      *nao existir (mantem o comportamento historico do RELSAI)
+       77 FILTRO-SEXO     PIC X(01)       VALUE "F".
+       77 FILTRO-SALARIO  PIC 9(05)V9(02) VALUE 5000.
+       77 FILTRO-SEXO-OP  PIC X(01)       VALUE "M".
+
+      *Totais do sumario comparativo por SEXO-CLI
+       77 QTD-SEXO-F      PIC 9(04)        VALUE 0.
+       77 SAL-SEXO-F      PIC 9(07)V9(02)  VALUE 0.
+       77 QTD-SEXO-M      PIC 9(04)        VALUE 0.
+       77 SAL-SEXO-M      PIC 9(07)V9(02)  VALUE 0.
+
+      *Validação de SALARIO-CLI/SEXO-CLI
+       77 REGISTRO-VALIDO PIC X(03) VALUE "SIM".
        
       *Cabeçalho com o numero da página
        01 CAB-01.
@@ -55,20 +128,22 @@
            02 VAR-PAG PIC ZZ9.
            02 FILLER  PIC X(05) VALUE SPACES.
            
-      *Cabeçalho com o título     
+      *Cabeçalho com o título
        01 CAB-02.
-           02 FILLER  PIC X(21) VALUE SPACES.
-           02 FILLER  PIC X(21) VALUE "LISTAGEM DE CLIENTES ".
-           02 FILLER  PIC X(01) VALUE SPACES.
-           02 FILLER  PIC X(16) VALUE "DO SEXO FEMININO".
-           02 FILLER  PIC X(21) VALUE SPACES.
-       
+           02 FILLER     PIC X(21) VALUE SPACES.
+           02 FILLER     PIC X(21) VALUE "LISTAGEM DE CLIENTES ".
+           02 FILLER     PIC X(01) VALUE SPACES.
+           02 FILLER     PIC X(08) VALUE "DO SEXO ".
+           02 CAB-SEXO   PIC X(09).
+           02 FILLER     PIC X(20) VALUE SPACES.
+
        01 CAB-03.
-           02 FILLER  PIC X(22) VALUE SPACES.
-           02 FILLER  PIC X(24) VALUE "COM SALARIOS SUPERIORES ".
-           02 FILLER  PIC X(01) VALUE SPACES.
-           02 FILLER  PIC X(10) VALUE "A 5.000,00".
-           02 FILLER  PIC X(23) VALUE SPACES.
+           02 FILLER       PIC X(22) VALUE SPACES.
+           02 FILLER       PIC X(24) VALUE "COM SALARIOS SUPERIORES ".
+           02 FILLER       PIC X(01) VALUE SPACES.
+           02 FILLER       PIC X(02) VALUE "A ".
+           02 CAB-SALARIO  PIC Z.ZZZ.ZZ9,99.
+           02 FILLER       PIC X(19) VALUE SPACES.
            
       *Cabeçalho da tabela do relatório     
        01 CAB-04.
@@ -100,12 +175,70 @@
        
        01 RODAPE-02.
            02 FILLER        PIC X(04)        VALUE SPACES.
-           02 FILLER        PIC X(18)         
+           02 FILLER        PIC X(18)
                             VALUE "TOTAL DE SALARIO: ".
            02 FILLER        PIC X(6)        VALUE SPACES.
            02 SAL-FMT       PIC ZZZ.ZZZ.ZZ9,99.
            02 FILLER        PIC X(38)        VALUE SPACES.
-           
+
+      *Cabeçalhos do relatório comparativo (RELCOMP)
+       01 CAB-COMP-01.
+           02 FILLER  PIC X(67) VALUE SPACES.
+           02 FILLER  PIC X(05) VALUE "PAG. ".
+           02 VAR-PAG2 PIC ZZ9.
+           02 FILLER  PIC X(05) VALUE SPACES.
+
+       01 CAB-COMP-02.
+           02 FILLER     PIC X(17) VALUE SPACES.
+           02 FILLER     PIC X(29)
+                         VALUE "LISTAGEM COMPARATIVA DE SEXO ".
+           02 CAB-SEXO2  PIC X(09).
+           02 FILLER     PIC X(25) VALUE SPACES.
+
+       01 CAB-COMP-03.
+           02 FILLER       PIC X(22) VALUE SPACES.
+           02 FILLER       PIC X(24) VALUE "COM SALARIOS SUPERIORES ".
+           02 FILLER       PIC X(01) VALUE SPACES.
+           02 FILLER       PIC X(02) VALUE "A ".
+           02 CAB-SALARIO2 PIC Z.ZZZ.ZZ9,99.
+           02 FILLER       PIC X(19) VALUE SPACES.
+
+       01 RODAPE-COMP1.
+           02 FILLER        PIC X(04)        VALUE SPACES.
+           02 FILLER        PIC X(29)
+                            VALUE "TOTAL DE CLIENTES IMPRESSOS: ".
+           02 FILLER        PIC X(3)        VALUE SPACES.
+           02 CLI-FMT2      PIC ZZ.999.
+           02 FILLER        PIC X(30)        VALUE SPACES.
+
+       01 RODAPE-COMP2.
+           02 FILLER        PIC X(04)        VALUE SPACES.
+           02 FILLER        PIC X(18)
+                            VALUE "TOTAL DE SALARIO: ".
+           02 FILLER        PIC X(6)        VALUE SPACES.
+           02 SAL-FMT2      PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER        PIC X(38)        VALUE SPACES.
+
+      *Sumário comparativo de contagens e salário total por SEXO-CLI
+       01 SUMARIO-TITULO.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(33)
+                     VALUE "RESUMO COMPARATIVO POR SEXO-CLI".
+           02 FILLER PIC X(27) VALUE SPACES.
+
+       01 SUMARIO-LINHA.
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(06) VALUE "SEXO: ".
+           02 SEXO-SUM       PIC X(01).
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(12) VALUE "CLIENTES:   ".
+           02 QTD-SUM        PIC ZZ.999.
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(17) VALUE "TOTAL DE SALARIO:".
+           02 FILLER         PIC X(01) VALUE SPACES.
+           02 SAL-SUM        PIC ZZZ.ZZZ.ZZ9,99.
+           02 FILLER         PIC X(06) VALUE SPACES.
+
        PROCEDURE DIVISION.
        
        EXEMPLO-IMPRESSAO.
@@ -115,22 +248,77 @@
            STOP RUN.
            
        INICIO.
+           PERFORM LE-PARAMETROS.
            OPEN INPUT CADENT
            OPEN OUTPUT RELSAI
+           OPEN OUTPUT RELCOMP
+           OPEN OUTPUT EXCENT
            PERFORM LEITURA.
-       
+
+       LE-PARAMETROS.
+           OPEN INPUT PARAMENT
+           READ PARAMENT INTO REG-PARAM
+               AT END
+                   MOVE "F"  TO FILTRO-SEXO
+                   MOVE 5000 TO FILTRO-SALARIO
+               NOT AT END
+                   MOVE PARM-SEXO    TO FILTRO-SEXO
+                   MOVE PARM-SALARIO TO FILTRO-SALARIO
+           END-READ.
+           CLOSE PARAMENT.
+           IF FILTRO-SEXO = "M"
+               MOVE "MASCULINO" TO CAB-SEXO
+               MOVE "F"         TO FILTRO-SEXO-OP
+               MOVE "FEMININO"  TO CAB-SEXO2
+           ELSE
+               MOVE "FEMININO"  TO CAB-SEXO
+               MOVE "M"         TO FILTRO-SEXO-OP
+               MOVE "MASCULINO" TO CAB-SEXO2
+           END-IF.
+           MOVE FILTRO-SALARIO TO CAB-SALARIO.
+           MOVE FILTRO-SALARIO TO CAB-SALARIO2.
+
        LEITURA.
-           READ CADENT AT END MOVE "SIM" TO FIM-ARQ.
-           
+           READ CADENT AT END MOVE "SIM" TO FIM-ARQ
+               NOT AT END ADD 1 TO CT-LIDOS
+           END-READ.
+
        PRINCIPAL.
-           PERFORM IMPRESSAO
-           PERFORM LEITURA. 
+           PERFORM VALIDA-REGISTRO.
+           IF REGISTRO-VALIDO = "SIM"
+               PERFORM IMPRESSAO
+               PERFORM IMPRESSAO-COMP
+               PERFORM ACUMULA-SUMARIO
+           ELSE
+               PERFORM GRAVA-EXCECAO
+           END-IF.
+           PERFORM LEITURA.
+
+      *Rejeita SEXO-CLI fora de F/M e SALARIO-CLI zerado ou nao
+      *numerico, desviando o registro para EXCENT em vez de
+      *descarta-lo silenciosamente
+       VALIDA-REGISTRO.
+           MOVE "SIM" TO REGISTRO-VALIDO.
+           IF SEXO-CLI NOT = "F" AND SEXO-CLI NOT = "M"
+               MOVE "NAO" TO REGISTRO-VALIDO
+               MOVE "SEXO-CLI INVALIDO" TO MOTIVO-EXC
+           ELSE IF SALARIO-CLI IS NOT NUMERIC OR SALARIO-CLI = 0
+               MOVE "NAO" TO REGISTRO-VALIDO
+               MOVE "SALARIO-CLI INVALIDO" TO MOTIVO-EXC
+           END-IF
+           END-IF.
+
+       GRAVA-EXCECAO.
+           MOVE COD-CLI  TO COD-EXC.
+           MOVE NOME-CLI TO NOME-EXC.
+           WRITE REG-EXC.
+           ADD 1 TO CT-REJ.
 
        IMPRESSAO.
            IF CT-LIN GREATER THAN 19
                PERFORM CABECALHO
            END-IF.
-           IF SEXO-CLI = "F" AND SALARIO-CLI >= 5000 
+           IF SEXO-CLI = FILTRO-SEXO AND SALARIO-CLI >= FILTRO-SALARIO
                PERFORM IMPDET
            END-IF.
 
@@ -143,6 +331,39 @@
            ADD 1 TO CT-LIN
            ADD 1 TO CT-CLI.
 
+      *Relatorio comparativo: mesma listagem, sexo oposto ao filtro
+       IMPRESSAO-COMP.
+           IF CT-LIN2 GREATER THAN 19
+               PERFORM CABECALHO-COMP
+           END-IF.
+           IF SEXO-CLI = FILTRO-SEXO-OP
+               AND SALARIO-CLI >= FILTRO-SALARIO
+               PERFORM IMPDET-COMP
+           END-IF.
+
+       IMPDET-COMP.
+           MOVE COD-CLI     TO COD-REL
+           MOVE NOME-CLI    TO NOME-REL
+           MOVE SALARIO-CLI TO SALARIO-REL
+           WRITE REG-COMP FROM DETALHE AFTER ADVANCING 1 LINE
+           ADD SALARIO-CLI TO CT-SAL2
+           ADD 1 TO CT-LIN2
+           ADD 1 TO CT-CLI2.
+
+      *Sumario comparativo: conta e soma salario de todo cliente acima
+      *do piso salarial, por SEXO-CLI, independente do filtro principal
+       ACUMULA-SUMARIO.
+           IF SALARIO-CLI >= FILTRO-SALARIO
+               IF SEXO-CLI = "F"
+                   ADD 1            TO QTD-SEXO-F
+                   ADD SALARIO-CLI  TO SAL-SEXO-F
+               ELSE IF SEXO-CLI = "M"
+                   ADD 1            TO QTD-SEXO-M
+                   ADD SALARIO-CLI  TO SAL-SEXO-M
+               END-IF
+               END-IF
+           END-IF.
+
        CABECALHO.
            ADD 1       TO CT-PAG.
            MOVE CT-PAG TO VAR-PAG.
@@ -155,15 +376,63 @@
            MOVE SPACES TO REG-SAI
            WRITE REG-SAI AFTER ADVANCING 1 LINE.
            MOVE ZEROES TO CT-LIN.
-           
-       RODAPE. 
+
+       CABECALHO-COMP.
+           ADD 1        TO CT-PAG2.
+           MOVE CT-PAG2 TO VAR-PAG2.
+           MOVE SPACES TO REG-COMP.
+           WRITE REG-COMP AFTER ADVANCING PAGE.
+           WRITE REG-COMP FROM CAB-COMP-01 AFTER ADVANCING 1 LINE.
+           WRITE REG-COMP FROM CAB-COMP-02 AFTER ADVANCING 1 LINES.
+           WRITE REG-COMP FROM CAB-COMP-03 AFTER ADVANCING 1 LINES.
+           WRITE REG-COMP FROM CAB-04      AFTER ADVANCING 3 LINES.
+           MOVE SPACES TO REG-COMP
+           WRITE REG-COMP AFTER ADVANCING 1 LINE.
+           MOVE ZEROES TO CT-LIN2.
+
+       RODAPE.
            MOVE CT-CLI TO CLI-FMT
            MOVE CT-SAL TO SAL-FMT
            WRITE REG-SAI FROM RODAPE-01 AFTER ADVANCING 4 LINE.
            WRITE REG-SAI FROM RODAPE-02 AFTER ADVANCING 1 LINE.
 
+       RODAPE-COMP.
+           MOVE CT-CLI2 TO CLI-FMT2
+           MOVE CT-SAL2 TO SAL-FMT2
+           WRITE REG-COMP FROM RODAPE-COMP1 AFTER ADVANCING 4 LINE.
+           WRITE REG-COMP FROM RODAPE-COMP2 AFTER ADVANCING 1 LINE.
+
+       SUMARIO.
+           WRITE REG-COMP FROM SUMARIO-TITULO AFTER ADVANCING 3 LINE.
+           MOVE "F" TO SEXO-SUM.
+           MOVE QTD-SEXO-F TO QTD-SUM.
+           MOVE SAL-SEXO-F TO SAL-SUM.
+           WRITE REG-COMP FROM SUMARIO-LINHA AFTER ADVANCING 2 LINE.
+           MOVE "M" TO SEXO-SUM.
+           MOVE QTD-SEXO-M TO QTD-SUM.
+           MOVE SAL-SEXO-M TO SAL-SUM.
+           WRITE REG-COMP FROM SUMARIO-LINHA AFTER ADVANCING 1 LINE.
+
        FIM.
            PERFORM RODAPE.
-           CLOSE   CADENT RELSAI.
+           PERFORM RODAPE-COMP.
+           PERFORM SUMARIO.
+           PERFORM GRAVA-AUDITORIA.
+           CLOSE   CADENT RELSAI RELCOMP EXCENT.
+
+      *REGISTRA NO LOG DE AUDITORIA COMPARTILHADO O RESULTADO DESTA
+      *EXECUCAO, PARA CONFERENCIA POSTERIOR PELO RELATORIO DE
+      *RECONCILIACAO (RECONCIL)
+       GRAVA-AUDITORIA.
+           MOVE "EX03" TO PROGRAMA-AUDIT.
+           ACCEPT DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT HORA-EXEC  FROM TIME.
+           MOVE HORA-EXEC  TO HORA-AUDIT.
+           MOVE CT-LIDOS   TO REGISTROS-LIDOS.
+           MOVE CT-REJ     TO REGISTROS-REJEITADOS.
+           SUBTRACT CT-REJ FROM CT-LIDOS GIVING REGISTROS-GRAVADOS.
+           OPEN EXTEND LOGEXEC.
+           WRITE REG-AUDIT.
+           CLOSE LOGEXEC.
 
          
\ No newline at end of file
