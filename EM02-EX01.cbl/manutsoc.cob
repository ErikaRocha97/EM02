@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   MANUTSOC.
+       AUTHOR.       ERIKA.
+       INSTALLATION. FATEC-SP.
+       DATE-WRITTEN. 20-10-2025.
+       DATE-COMPILED.
+       SECURITY.     APENAS O AUTOR PODE MODIFICAR.
+      *REMARKS.      MANUTENCAO DO CADASTRO MESTRE DE SOCIOS (CADSOCM)
+      *              A PARTIR DE TRANSACOES DE INCLUSAO, ALTERACAO E
+      *              EXCLUSAO, MANTENDO SALDO E HISTORICO DE ATRASO
+      *              ACUMULADOS ENTRE EXECUCOES.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       SPECIAL-NAMES.   DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQMANUT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADSOCM  ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM-SOCIOM
+           FILE STATUS IS FS-CADSOCM.
+           SELECT RELMANUT ASSIGN TO DISK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *Arquivo de transacoes de manutencao (Inclusao/Alteracao/
+      *Exclusao) a aplicar sobre o cadastro mestre CADSOCM
+       FD ARQMANUT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "ARQMANUT.DAT".
+
+       01 REG-MANUT.
+           02 TIPO-TRANS    PIC X(01).
+           02 NUM-SOCIOT    PIC 9(06).
+           02 NOME-SOCIOT   PIC X(30).
+           02 VALOR-TRANS   PIC 9(09)V9(02).
+
+      *Cadastro mestre de socios, mantido entre execucoes: ao
+      *contrario de CADSOC2 (recriado a cada ciclo por IMPRIME a
+      *partir de CADSOC1), CADSOCM acumula saldo devedor e
+      *quantidade de atrasos de um socio ao longo de varios ciclos
+       FD CADSOCM
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "CADSOCM.DAT".
+
+       01 REG-SOCM.
+           02 NUM-SOCIOM    PIC 9(06).
+           02 NOME-SOCIOM   PIC X(30).
+           02 SALDO-SOCM    PIC S9(09)V9(02).
+           02 QTD-ATRASOS   PIC 9(04).
+           02 DATA-ULT-MOV  PIC 9(08).
+
+       FD RELMANUT
+           LABEL RECORD IS OMITTED.
+
+       01 REG-REL PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-ARQ        PIC X(03) VALUE "NAO".
+       77 FS-CADSOCM     PIC X(02) VALUE "00".
+       77 DATA-EXEC      PIC 9(08).
+
+       77 RESULTADO-TRANS PIC X(30).
+
+      *Cabeçalho com o título
+       01 CAB-01.
+           02 FILLER  PIC X(29) VALUE SPACES.
+           02 FILLER  PIC X(22) VALUE "MANUTENCAO DO CADASTRO".
+           02 FILLER  PIC X(29) VALUE SPACES.
+
+       01 CAB-02.
+           02 FILLER  PIC X(26) VALUE SPACES.
+           02 FILLER  PIC X(26) VALUE "MESTRE DE SOCIOS (CADSOCM)".
+           02 FILLER  PIC X(28) VALUE SPACES.
+
+      *Cabeçalho da tabela do relatório
+       01 CAB-03.
+           02 FILLER  PIC X(01) VALUE SPACES.
+           02 FILLER  PIC X(03) VALUE "TIP".
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(06) VALUE "NUMERO".
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(13) VALUE "NOME DO SOCIO".
+           02 FILLER  PIC X(05) VALUE SPACES.
+           02 FILLER  PIC X(09) VALUE "RESULTADO".
+           02 FILLER  PIC X(35) VALUE SPACES.
+
+       01 SEPARADOR.
+           02 FILLER  PIC X(80) VALUE ALL "-".
+
+      *Dados da tabela do relatório
+       01 DETALHE-MANUT.
+           02 TIPO-REL      PIC X(03).
+           02 FILLER        PIC X(04) VALUE SPACES.
+           02 NUM-REL       PIC X(06).
+           02 FILLER        PIC X(04) VALUE SPACES.
+           02 NOME-REL      PIC X(30).
+           02 FILLER        PIC X(03) VALUE SPACES.
+           02 RESULTADO-REL PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       EXEMPLO-IMPRESSAO.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM FIM.
+           STOP RUN.
+
+       INICIO.
+           ACCEPT DATA-EXEC FROM DATE YYYYMMDD.
+           OPEN INPUT ARQMANUT
+           OPEN I-O CADSOCM.
+      *SE O CADASTRO MESTRE AINDA NAO EXISTE, CRIA-O VAZIO E
+      *REABRE EM MODO I-O PARA PERMITIR LEITURA/GRAVACAO
+           IF FS-CADSOCM = "35"
+               OPEN OUTPUT CADSOCM
+               CLOSE CADSOCM
+               OPEN I-O CADSOCM
+           END-IF.
+           OPEN OUTPUT RELMANUT.
+           PERFORM CABECALHO.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ ARQMANUT AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM PROCESSA-TRANSACAO.
+           PERFORM IMPRIME-TRANSACAO.
+           PERFORM LEITURA.
+
+       PROCESSA-TRANSACAO.
+           MOVE NUM-SOCIOT TO NUM-SOCIOM
+           EVALUATE TIPO-TRANS
+               WHEN "I" PERFORM INCLUI-SOCIO
+               WHEN "A" PERFORM ALTERA-SOCIO
+               WHEN "E" PERFORM EXCLUI-SOCIO
+               WHEN OTHER
+                   MOVE "TIPO DE TRANSACAO INVALIDO" TO RESULTADO-TRANS
+           END-EVALUATE.
+
+      *INCLUSAO: REJEITA SE O SOCIO JA ESTIVER CADASTRADO
+       INCLUI-SOCIO.
+           READ CADSOCM
+               INVALID KEY
+                   MOVE NOME-SOCIOT  TO NOME-SOCIOM
+                   MOVE VALOR-TRANS  TO SALDO-SOCM
+                   MOVE 0            TO QTD-ATRASOS
+                   MOVE DATA-EXEC    TO DATA-ULT-MOV
+                   WRITE REG-SOCM
+                   MOVE "INCLUIDO COM SUCESSO" TO RESULTADO-TRANS
+               NOT INVALID KEY
+                   MOVE "SOCIO JA CADASTRADO" TO RESULTADO-TRANS
+           END-READ.
+
+      *ALTERACAO: VALOR-TRANS E TRATADO COMO PAGAMENTO RECEBIDO,
+      *ABATENDO O SALDO DEVEDOR; SALDO AINDA POSITIVO APOS O
+      *PAGAMENTO CONTA COMO MAIS UM ATRASO NO HISTORICO DO SOCIO
+       ALTERA-SOCIO.
+           READ CADSOCM
+               INVALID KEY
+                   MOVE "SOCIO NAO ENCONTRADO" TO RESULTADO-TRANS
+               NOT INVALID KEY
+                   IF NOME-SOCIOT NOT = SPACES
+                       MOVE NOME-SOCIOT TO NOME-SOCIOM
+                   END-IF
+                   SUBTRACT VALOR-TRANS FROM SALDO-SOCM
+                   IF SALDO-SOCM > 0
+                       ADD 1 TO QTD-ATRASOS
+                   END-IF
+                   MOVE DATA-EXEC TO DATA-ULT-MOV
+                   REWRITE REG-SOCM
+                   MOVE "ALTERADO COM SUCESSO" TO RESULTADO-TRANS
+           END-READ.
+
+      *EXCLUSAO: REMOVE O SOCIO DO CADASTRO MESTRE
+       EXCLUI-SOCIO.
+           READ CADSOCM
+               INVALID KEY
+                   MOVE "SOCIO NAO ENCONTRADO" TO RESULTADO-TRANS
+               NOT INVALID KEY
+                   DELETE CADSOCM RECORD
+                   MOVE "EXCLUIDO COM SUCESSO" TO RESULTADO-TRANS
+           END-READ.
+
+       IMPRIME-TRANSACAO.
+           MOVE TIPO-TRANS      TO TIPO-REL
+           MOVE NUM-SOCIOT      TO NUM-REL
+           MOVE NOME-SOCIOT     TO NOME-REL
+           MOVE RESULTADO-TRANS TO RESULTADO-REL
+           WRITE REG-REL FROM DETALHE-MANUT AFTER ADVANCING 1 LINE.
+
+       CABECALHO.
+           WRITE REG-REL FROM CAB-01    AFTER ADVANCING 1 LINE.
+           WRITE REG-REL FROM CAB-02    AFTER ADVANCING 1 LINE.
+           WRITE REG-REL FROM CAB-03    AFTER ADVANCING 3 LINES.
+           WRITE REG-REL FROM SEPARADOR AFTER ADVANCING 1 LINE.
+
+       FIM.
+           CLOSE ARQMANUT CADSOCM RELMANUT.
