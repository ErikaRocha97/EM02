@@ -19,8 +19,15 @@
            SELECT CADSOC1  ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADSOC2  ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUM-SOCIO2
+           FILE STATUS IS FS-CADSOC2.
            SELECT RELSOCIO  ASSIGN TO DISK.
+           SELECT OPTIONAL ARQCKPT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -35,9 +42,12 @@
            02 NUM-SOCIO1   PIC 9(06).
            02 NOME-SOCIO1  PIC X(30).
            02 VALOR-PAG1   PIC 9(09)V9(02).
+           02 DATA-VENC1.
+               03 VENC1-ANO PIC 9(04).
+               03 VENC1-MES PIC 9(02).
+               03 VENC1-DIA PIC 9(02).
            
        FD CADSOC2
-           LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS  "CADSOC2.DAT".
 
        01 REG-SOC2.
@@ -47,14 +57,61 @@
            
        FD RELSOCIO
            LABEL RECORD IS OMITTED.
-           
+
        01 REG-REL PIC X(80).
-       
+
+      *Arquivo de checkpoint do processamento de CADSOC1. Alem da
+      *posicao de leitura, guarda os totais acumulados ate o
+      *checkpoint (faixas de atraso, exceções e pagina do relatorio),
+      *para que um restart continue as totalizacoes e a numeracao de
+      *paginas do RELSOCIO a partir do ponto certo, em vez de
+      *reiniciar apenas o trecho posterior ao checkpoint
+       FD ARQCKPT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "CADSOC1.CKP".
+
+       01 REG-CKPT.
+           02 CKPT-REGISTROS      PIC 9(08).
+           02 CKPT-CT-PAG         PIC 9(02).
+           02 CKPT-TOTAL-ATRASO   PIC 9(06).
+           02 CKPT-VALOR-ATRASO   PIC 9(09)V9(02).
+           02 CKPT-TOTAL-ATRASO-1 PIC 9(06).
+           02 CKPT-VALOR-ATRASO-1 PIC 9(09)V9(02).
+           02 CKPT-TOTAL-ATRASO-2 PIC 9(06).
+           02 CKPT-VALOR-ATRASO-2 PIC 9(09)V9(02).
+           02 CKPT-TOTAL-ATRASO-3 PIC 9(06).
+           02 CKPT-VALOR-ATRASO-3 PIC 9(09)V9(02).
+           02 CKPT-TOTAL-ATRASO-4 PIC 9(06).
+           02 CKPT-VALOR-ATRASO-4 PIC 9(09)V9(02).
+           02 CKPT-TOTAL-EXCECAO  PIC 9(06).
+
+      *Log de auditoria compartilhado entre os programas do sistema
+       FD LOGEXEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "LOGEXEC.DAT".
+
+       01 REG-AUDIT.
+           02 PROGRAMA-AUDIT       PIC X(10).
+           02 DATA-AUDIT           PIC 9(08).
+           02 HORA-AUDIT           PIC 9(06).
+           02 REGISTROS-LIDOS      PIC 9(08).
+           02 REGISTROS-GRAVADOS   PIC 9(08).
+           02 REGISTROS-REJEITADOS PIC 9(08).
+
        WORKING-STORAGE SECTION.
-       
+
        77 FIM-ARQ     PIC X(03) VALUE "NAO".
-       77 CT-LIN      PIC 9(02) VALUE 30. 
+       77 CT-LIN      PIC 9(02) VALUE 30.
        77 CT-PAG      PIC 9(02) VALUE ZEROES.
+       77 FS-CADSOC2  PIC X(02) VALUE "00".
+       77 HORA-EXEC   PIC 9(06).
+
+      *Campos para o calculo dos dias de atraso
+       77 DATA-ATUAL8 PIC 9(08).
+       77 DATA-VENC8  PIC 9(08).
+       77 INT-ATUAL   PIC 9(07).
+       77 INT-VENC    PIC 9(07).
+       77 DIAS-ATRASO PIC S9(06).
        
       *Cabeçalho com o numero da página
        01 CAB-01.
@@ -71,38 +128,113 @@
            02 FILLER  PIC X(09) VALUE "ATRASADOS".
            02 FILLER  PIC X(26) VALUE SPACES.
            
-      *Cabeçalho da tabela do relatório     
+      *Cabeçalho da tabela do relatório
        01 CAB-03.
            02 FILLER  PIC X(15) VALUE "NUMERO DO SOCIO".
-           02 FILLER  PIC X(17) VALUE SPACES.
-           02 FILLER  PIC X(13) VALUE "NOME DO SOCIO". 
-           02 FILLER  PIC X(17) VALUE SPACES.
+           02 FILLER  PIC X(11) VALUE SPACES.
+           02 FILLER  PIC X(13) VALUE "NOME DO SOCIO".
+           02 FILLER  PIC X(05) VALUE SPACES.
            02 FILLER  PIC X(18) VALUE "VALOR DO PAGAMENTO".
-           
-      *Dados da tabela do relatório     
+           02 FILLER  PIC X(01) VALUE SPACES.
+           02 FILLER  PIC X(11) VALUE "DIAS ATRASO".
+           02 FILLER  PIC X(01) VALUE SPACES.
+           02 FILLER  PIC X(05) VALUE "FAIXA".
+
+      *Dados da tabela do relatório
        01 DETALHE.
            02 FILLER          PIC X(4) VALUE SPACES.
            02 NUM-SOCIO3      PIC 9(06).
-           02 FILLER          PIC X(15) VALUE SPACES.
+           02 FILLER          PIC X(9) VALUE SPACES.
            02 NOME-SOCIO3     PIC X(30).
-           02 FILLER          PIC X(5) VALUE SPACES.
+           02 FILLER          PIC X(2) VALUE SPACES.
            02 VALOR-PAG3      PIC 9(09)V9(02).
-           
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 DIAS-REL        PIC ZZ9.
+           02 FILLER          PIC X(3) VALUE SPACES.
+           02 FAIXA-REL       PIC X(10).
+
+      *Linha de subtotal por faixa de atraso (reaproveitada p/ as 4 faixas)
+       01 RODAPE-FAIXA.
+           02 FILLER         PIC X(13) VALUE "ATRASADOS DE ".
+           02 FAIXA-RODAPE   PIC X(10).
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(12) VALUE "QTD SOCIOS: ".
+           02 QTD-FAIXA      PIC ZZZ.ZZ9.
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "VALOR : ".
+           02 VALOR-FAIXA    PIC ZZZ.ZZZ.ZZ9,99.
+
        01 RODAPE-01.
-           02 FILLER        PIC X(25)         
+           02 FILLER        PIC X(25)
                             VALUE "TOTAL DE SOCIOS ATRASADOS".
            02 FILLER        PIC X(05)        VALUE SPACES.
            02 TOTAL-ATRASO  PIC 9(06)        VALUE 0.
            02 FILLER        PIC X(44)        VALUE SPACES.
-           
-           
+
+
        01 RODAPE-02.
-           02 FILLER        PIC X(20)  
+           02 FILLER        PIC X(20)
                             VALUE "VALOR TOTAL ATRASADO".
            02 FILLER        PIC X(10)       VALUE SPACES.
            02 VALOR-ATRASO  PIC 9(09)V9(02) VALUE 0.
            02 FILLER        PIC X(39)       VALUE SPACES.
 
+      *Linha de exceção para COD-PAG1 fora de 1/2
+       01 DETALHE-EXC.
+           02 FILLER          PIC X(4) VALUE SPACES.
+           02 FILLER          PIC X(16) VALUE "COD-PAG INVALIDO".
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 NUM-SOCIO-EXC   PIC 9(06).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 NOME-SOCIO-EXC  PIC X(30).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 COD-PAG-EXC     PIC 9(02).
+
+      *Linha de exceção para chave duplicada recusada pelo WRITE de
+      *CADSOC2 (NUM-SOCIO2 ja gravado nesta execucao)
+       01 DETALHE-EXC-DUP.
+           02 FILLER          PIC X(4) VALUE SPACES.
+           02 FILLER          PIC X(16) VALUE "SOCIO DUPLICADO".
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 NUM-SOCIO-DUP   PIC 9(06).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 NOME-SOCIO-DUP  PIC X(30).
+           02 FILLER          PIC X(05) VALUE SPACES.
+
+      *Linha de exceção para falha de E/S na gravação de CADSOC2 que
+      *não seja chave duplicada (FS-CADSOC2 diferente de "22")
+       01 DETALHE-EXC-ERRO.
+           02 FILLER          PIC X(4) VALUE SPACES.
+           02 FILLER          PIC X(21) VALUE "ERRO GRAVACAO CADSOC2".
+           02 FILLER          PIC X(2) VALUE SPACES.
+           02 NUM-SOCIO-ERRO  PIC 9(06).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 NOME-SOCIO-ERRO PIC X(30).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 FS-CADSOC2-ERRO PIC X(02).
+
+       01 RODAPE-03.
+           02 FILLER        PIC X(29)
+                            VALUE "TOTAL DE REGISTROS REJEITADOS".
+           02 FILLER        PIC X(04)        VALUE SPACES.
+           02 TOTAL-EXCECAO PIC 9(06)        VALUE 0.
+           02 FILLER        PIC X(41)        VALUE SPACES.
+
+      *Contadores das faixas de atraso: 1-30/31-60/61-90/90+ dias
+       77 TOTAL-ATRASO-1   PIC 9(06)        VALUE 0.
+       77 VALOR-ATRASO-1   PIC 9(09)V9(02)  VALUE 0.
+       77 TOTAL-ATRASO-2   PIC 9(06)        VALUE 0.
+       77 VALOR-ATRASO-2   PIC 9(09)V9(02)  VALUE 0.
+       77 TOTAL-ATRASO-3   PIC 9(06)        VALUE 0.
+       77 VALOR-ATRASO-3   PIC 9(09)V9(02)  VALUE 0.
+       77 TOTAL-ATRASO-4   PIC 9(06)        VALUE 0.
+       77 VALOR-ATRASO-4   PIC 9(09)V9(02)  VALUE 0.
+
+      *Controle de checkpoint/restart da leitura de CADSOC1
+       77 CT-REGISTROS     PIC 9(08)        VALUE 0.
+       77 CKPT-INICIAL     PIC 9(08)        VALUE 0.
+       77 INTERVALO-CKPT   PIC 9(04)        VALUE 100.
+
        PROCEDURE DIVISION.
        
        EXEMPLO-IMPRESSAO.
@@ -112,27 +244,132 @@
            STOP RUN.
            
        INICIO.
-           OPEN INPUT CADSOC1
-           OPEN OUTPUT CADSOC2
-           OPEN OUTPUT RELSOCIO.
-       PERFORM LEITURA.
-       
+           PERFORM LE-CHECKPOINT.
+           OPEN INPUT CADSOC1.
+           IF CKPT-INICIAL > 0
+               OPEN I-O CADSOC2
+               OPEN EXTEND RELSOCIO
+           ELSE
+               OPEN OUTPUT CADSOC2
+               OPEN OUTPUT RELSOCIO
+           END-IF.
+           PERFORM LEITURA.
+
+       LE-CHECKPOINT.
+           MOVE 0 TO CKPT-INICIAL.
+           OPEN INPUT ARQCKPT.
+           READ ARQCKPT INTO REG-CKPT
+               AT END MOVE 0 TO CKPT-REGISTROS
+           END-READ.
+           MOVE CKPT-REGISTROS TO CKPT-INICIAL.
+           CLOSE ARQCKPT.
+      *RESTAURA OS TOTAIS ACUMULADOS ATE O CHECKPOINT, PARA QUE O
+      *RODAPE E A NUMERACAO DE PAGINAS REFLITAM O ARQUIVO INTEIRO
+      *APOS UM RESTART, E NAO APENAS O TRECHO POSTERIOR A ELE
+           IF CKPT-INICIAL > 0
+               MOVE CKPT-CT-PAG         TO CT-PAG
+               MOVE CKPT-TOTAL-ATRASO   TO TOTAL-ATRASO
+               MOVE CKPT-VALOR-ATRASO   TO VALOR-ATRASO
+               MOVE CKPT-TOTAL-ATRASO-1 TO TOTAL-ATRASO-1
+               MOVE CKPT-VALOR-ATRASO-1 TO VALOR-ATRASO-1
+               MOVE CKPT-TOTAL-ATRASO-2 TO TOTAL-ATRASO-2
+               MOVE CKPT-VALOR-ATRASO-2 TO VALOR-ATRASO-2
+               MOVE CKPT-TOTAL-ATRASO-3 TO TOTAL-ATRASO-3
+               MOVE CKPT-VALOR-ATRASO-3 TO VALOR-ATRASO-3
+               MOVE CKPT-TOTAL-ATRASO-4 TO TOTAL-ATRASO-4
+               MOVE CKPT-VALOR-ATRASO-4 TO VALOR-ATRASO-4
+               MOVE CKPT-TOTAL-EXCECAO  TO TOTAL-EXCECAO
+           END-IF.
+
        LEITURA.
-           READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ.
-           
+           READ CADSOC1 AT END MOVE "SIM" TO FIM-ARQ
+               NOT AT END ADD 1 TO CT-REGISTROS
+           END-READ.
+
        PRINCIPAL.
-           IF COD-PAG1 = 1 THEN 
-               PERFORM GRAVACAO
-           ELSE IF COD-PAG1 = 2 THEN PERFORM IMPRESSAO
-           END-IF
+      *REGISTROS JA PROCESSADOS EM UMA EXECUCAO ANTERIOR SAO APENAS
+      *PULADOS, SEM REPETIR GRAVACAO/IMPRESSAO/EXCECAO
+           IF CT-REGISTROS > CKPT-INICIAL
+               IF COD-PAG1 = 1 THEN
+                   PERFORM GRAVACAO
+               ELSE IF COD-PAG1 = 2 THEN PERFORM IMPRESSAO
+               ELSE PERFORM EXCECAO
+               END-IF
+               END-IF
            END-IF.
-           PERFORM LEITURA. 
-           
+           PERFORM GRAVA-CHECKPOINT.
+           PERFORM LEITURA.
+
+       GRAVA-CHECKPOINT.
+           IF FUNCTION MOD(CT-REGISTROS, INTERVALO-CKPT) = 0
+               MOVE CT-REGISTROS   TO CKPT-REGISTROS
+               MOVE CT-PAG         TO CKPT-CT-PAG
+               MOVE TOTAL-ATRASO   TO CKPT-TOTAL-ATRASO
+               MOVE VALOR-ATRASO   TO CKPT-VALOR-ATRASO
+               MOVE TOTAL-ATRASO-1 TO CKPT-TOTAL-ATRASO-1
+               MOVE VALOR-ATRASO-1 TO CKPT-VALOR-ATRASO-1
+               MOVE TOTAL-ATRASO-2 TO CKPT-TOTAL-ATRASO-2
+               MOVE VALOR-ATRASO-2 TO CKPT-VALOR-ATRASO-2
+               MOVE TOTAL-ATRASO-3 TO CKPT-TOTAL-ATRASO-3
+               MOVE VALOR-ATRASO-3 TO CKPT-VALOR-ATRASO-3
+               MOVE TOTAL-ATRASO-4 TO CKPT-TOTAL-ATRASO-4
+               MOVE VALOR-ATRASO-4 TO CKPT-VALOR-ATRASO-4
+               MOVE TOTAL-EXCECAO  TO CKPT-TOTAL-EXCECAO
+               OPEN OUTPUT ARQCKPT
+               WRITE REG-CKPT
+               CLOSE ARQCKPT
+           END-IF.
+
+       EXCECAO.
+      *IMPRIME CABEÇALHO QUANDO ATINGE 30 LINHAS
+           IF CT-LIN GREATER THAN 29
+               PERFORM CABECALHO
+           END-IF.
+           MOVE NUM-SOCIO1  TO NUM-SOCIO-EXC.
+           MOVE NOME-SOCIO1 TO NOME-SOCIO-EXC.
+           MOVE COD-PAG1    TO COD-PAG-EXC.
+           WRITE REG-REL FROM DETALHE-EXC AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+           ADD 1 TO TOTAL-EXCECAO.
+
+      *REJEICAO DE CHAVE DUPLICADA EM CADSOC2 (NUM-SOCIO2 REPETIDO):
+      *MENSAGEM PROPRIA, DIFERENTE DA DE COD-PAG1 INVALIDO
+       EXCECAO-CHAVE-DUPLICADA.
+           IF CT-LIN GREATER THAN 29
+               PERFORM CABECALHO
+           END-IF.
+           MOVE NUM-SOCIO1  TO NUM-SOCIO-DUP.
+           MOVE NOME-SOCIO1 TO NOME-SOCIO-DUP.
+           WRITE REG-REL FROM DETALHE-EXC-DUP AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+           ADD 1 TO TOTAL-EXCECAO.
+
+      *FALHA DE E/S NA GRAVACAO DE CADSOC2 QUE NAO SEJA CHAVE
+      *DUPLICADA: COD-PAG1 JA ESTA GARANTIDO IGUAL A 1 AQUI, ENTAO
+      *NAO REAPROVEITA A MENSAGEM DE "COD-PAG INVALIDO" DE EXCECAO
+       EXCECAO-ERRO-GRAVACAO.
+           IF CT-LIN GREATER THAN 29
+               PERFORM CABECALHO
+           END-IF.
+           MOVE NUM-SOCIO1  TO NUM-SOCIO-ERRO.
+           MOVE NOME-SOCIO1 TO NOME-SOCIO-ERRO.
+           MOVE FS-CADSOC2  TO FS-CADSOC2-ERRO.
+           WRITE REG-REL FROM DETALHE-EXC-ERRO AFTER ADVANCING 1 LINE.
+           ADD 1 TO CT-LIN.
+           ADD 1 TO TOTAL-EXCECAO.
+
        GRAVACAO.
            MOVE NUM-SOCIO1  TO NUM-SOCIO2
            MOVE NOME-SOCIO1 TO NOME-SOCIO2
            MOVE VALOR-PAG1  TO VALOR-PAG2
-           WRITE REG-SOC2.
+           WRITE REG-SOC2
+               INVALID KEY
+                   IF FS-CADSOC2 = "22"
+                       PERFORM EXCECAO-CHAVE-DUPLICADA
+                   ELSE
+                       PERFORM EXCECAO-ERRO-GRAVACAO
+                   END-IF
+           END-WRITE.
            
        IMPRESSAO.
       *IMPRIME CABEÇALHO QUANDO ATINGE 30 LINHAS
@@ -145,13 +382,51 @@
            MOVE NUM-SOCIO1  TO NUM-SOCIO3.
            MOVE NOME-SOCIO1 TO NOME-SOCIO3.
            MOVE VALOR-PAG1  TO VALOR-PAG3.
-           WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
-      *SOMA 1 LINHA NO TOTAL     
-           ADD 1 TO CT-LIN.
-           IF COD-PAG1 = 2 THEN 
+           MOVE SPACES      TO FAIXA-REL.
+           MOVE 0           TO DIAS-REL.
+           IF COD-PAG1 = 2 THEN
+               PERFORM CALCULA-ATRASO
+               MOVE DIAS-ATRASO TO DIAS-REL
+               PERFORM ACUMULA-FAIXA
                ADD 1 TO TOTAL-ATRASO
                ADD VALOR-PAG1 TO VALOR-ATRASO
            END-IF.
+           WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
+      *SOMA 1 LINHA NO TOTAL
+           ADD 1 TO CT-LIN.
+
+       CALCULA-ATRASO.
+      *DATA ATUAL DO SISTEMA NO FORMATO AAAAMMDD
+           ACCEPT DATA-ATUAL8 FROM DATE YYYYMMDD.
+           MOVE VENC1-ANO TO DATA-VENC8(1:4).
+           MOVE VENC1-MES TO DATA-VENC8(5:2).
+           MOVE VENC1-DIA TO DATA-VENC8(7:2).
+           COMPUTE INT-ATUAL = FUNCTION INTEGER-OF-DATE(DATA-ATUAL8).
+           COMPUTE INT-VENC  = FUNCTION INTEGER-OF-DATE(DATA-VENC8).
+           COMPUTE DIAS-ATRASO = INT-ATUAL - INT-VENC.
+           IF DIAS-ATRASO < 0
+               MOVE 0 TO DIAS-ATRASO
+           END-IF.
+
+       ACUMULA-FAIXA.
+           EVALUATE TRUE
+               WHEN DIAS-ATRASO <= 30
+                   MOVE "1-30"     TO FAIXA-REL
+                   ADD 1           TO TOTAL-ATRASO-1
+                   ADD VALOR-PAG1  TO VALOR-ATRASO-1
+               WHEN DIAS-ATRASO <= 60
+                   MOVE "31-60"    TO FAIXA-REL
+                   ADD 1           TO TOTAL-ATRASO-2
+                   ADD VALOR-PAG1  TO VALOR-ATRASO-2
+               WHEN DIAS-ATRASO <= 90
+                   MOVE "61-90"    TO FAIXA-REL
+                   ADD 1           TO TOTAL-ATRASO-3
+                   ADD VALOR-PAG1  TO VALOR-ATRASO-3
+               WHEN OTHER
+                   MOVE "90+"      TO FAIXA-REL
+                   ADD 1           TO TOTAL-ATRASO-4
+                   ADD VALOR-PAG1  TO VALOR-ATRASO-4
+           END-EVALUATE.
 
        CABECALHO.
            ADD 1       TO CT-PAG.
@@ -167,14 +442,65 @@
       *ZERA O CONTADOR DE LINHA
            MOVE ZEROES TO CT-LIN.
            
-       RODAPE. 
-           WRITE REG-REL FROM RODAPE-01 AFTER ADVANCING 3 LINE.
+       RODAPE.
+           MOVE "1-30"  TO FAIXA-RODAPE.
+           MOVE TOTAL-ATRASO-1 TO QTD-FAIXA.
+           MOVE VALOR-ATRASO-1 TO VALOR-FAIXA.
+           WRITE REG-REL FROM RODAPE-FAIXA AFTER ADVANCING 3 LINE.
+           MOVE "31-60" TO FAIXA-RODAPE.
+           MOVE TOTAL-ATRASO-2 TO QTD-FAIXA.
+           MOVE VALOR-ATRASO-2 TO VALOR-FAIXA.
+           WRITE REG-REL FROM RODAPE-FAIXA AFTER ADVANCING 1 LINE.
+           MOVE "61-90" TO FAIXA-RODAPE.
+           MOVE TOTAL-ATRASO-3 TO QTD-FAIXA.
+           MOVE VALOR-ATRASO-3 TO VALOR-FAIXA.
+           WRITE REG-REL FROM RODAPE-FAIXA AFTER ADVANCING 1 LINE.
+           MOVE "90+"   TO FAIXA-RODAPE.
+           MOVE TOTAL-ATRASO-4 TO QTD-FAIXA.
+           MOVE VALOR-ATRASO-4 TO VALOR-FAIXA.
+           WRITE REG-REL FROM RODAPE-FAIXA AFTER ADVANCING 1 LINE.
+           WRITE REG-REL FROM RODAPE-01 AFTER ADVANCING 2 LINE.
            WRITE REG-REL FROM RODAPE-02 AFTER ADVANCING 1 LINE.
+           WRITE REG-REL FROM RODAPE-03 AFTER ADVANCING 1 LINE.
            MOVE 0 TO TOTAL-ATRASO.
            MOVE 0 TO VALOR-ATRASO.
+           MOVE 0 TO TOTAL-EXCECAO.
+           MOVE 0 TO TOTAL-ATRASO-1 TOTAL-ATRASO-2
+                     TOTAL-ATRASO-3 TOTAL-ATRASO-4.
+           MOVE 0 TO VALOR-ATRASO-1 VALOR-ATRASO-2
+                     VALOR-ATRASO-3 VALOR-ATRASO-4.
            
        FIM.
+           PERFORM GRAVA-AUDITORIA.
            PERFORM RODAPE.
            CLOSE CADSOC1 CADSOC2 RELSOCIO.
+      *EXECUCAO CONCLUIDA COM SUCESSO: ZERA O CHECKPOINT PARA QUE A
+      *PROXIMA EXECUCAO COMECE DO INICIO DE UM NOVO ARQUIVO CADSOC1
+           MOVE 0 TO CKPT-REGISTROS CKPT-CT-PAG
+                     CKPT-TOTAL-ATRASO CKPT-VALOR-ATRASO
+                     CKPT-TOTAL-ATRASO-1 CKPT-VALOR-ATRASO-1
+                     CKPT-TOTAL-ATRASO-2 CKPT-VALOR-ATRASO-2
+                     CKPT-TOTAL-ATRASO-3 CKPT-VALOR-ATRASO-3
+                     CKPT-TOTAL-ATRASO-4 CKPT-VALOR-ATRASO-4
+                     CKPT-TOTAL-EXCECAO.
+           OPEN OUTPUT ARQCKPT
+           WRITE REG-CKPT
+           CLOSE ARQCKPT.
+
+      *REGISTRA NO LOG DE AUDITORIA COMPARTILHADO O RESULTADO DESTA
+      *EXECUCAO, PARA CONFERENCIA POSTERIOR PELO RELATORIO DE
+      *RECONCILIACAO (RECONCIL)
+       GRAVA-AUDITORIA.
+           MOVE "EX01" TO PROGRAMA-AUDIT.
+           ACCEPT DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT HORA-EXEC  FROM TIME.
+           MOVE HORA-EXEC TO HORA-AUDIT.
+           MOVE CT-REGISTROS TO REGISTROS-LIDOS.
+           SUBTRACT TOTAL-EXCECAO FROM CT-REGISTROS
+               GIVING REGISTROS-GRAVADOS.
+           MOVE TOTAL-EXCECAO TO REGISTROS-REJEITADOS.
+           OPEN EXTEND LOGEXEC.
+           WRITE REG-AUDIT.
+           CLOSE LOGEXEC.
 
          
\ No newline at end of file
