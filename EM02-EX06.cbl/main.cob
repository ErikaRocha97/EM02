@@ -20,7 +20,15 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADOK  ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CADOKANT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RELOCOR  ASSIGN TO DISK.
+           SELECT OPTIONAL LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ARQCKPT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCRM ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -53,16 +61,82 @@
            VALUE OF FILE-ID IS  "CADOK.DAT".
 
        01 REGOK.
-           02 CPF-OK    PIC 9(11).     
-           
+           02 CPF-OK     PIC 9(11).
+           02 NOME-OK    PIC X(30).
+           02 ESTADO-OK  PIC X(02).
+           02 CIDADE-OK  PIC X(30).
+           02 EMAIL-OK   PIC X(30).
+           02 TEL-OK     PIC 9(10).
+
+      *Le o CADOK.DAT deixado pela execucao anterior, antes deste
+      *programa reabrir o mesmo arquivo em modo OUTPUT
+       FD CADOKANT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "CADOK.DAT".
+
+       01 REGOK-ANT.
+           02 CPF-OK-ANT PIC 9(11).
+           02 FILLER     PIC X(102).
+
        FD RELOCOR
            LABEL RECORD IS OMITTED.
-           
+
        01 REG-REL PIC X(80).
-       
+
+      *Log de auditoria compartilhado entre os programas do sistema
+       FD LOGEXEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "LOGEXEC.DAT".
+
+       01 REG-AUDIT.
+           02 PROGRAMA-AUDIT       PIC X(10).
+           02 DATA-AUDIT           PIC 9(08).
+           02 HORA-AUDIT           PIC 9(06).
+           02 REGISTROS-LIDOS      PIC 9(08).
+           02 REGISTROS-GRAVADOS   PIC 9(08).
+           02 REGISTROS-REJEITADOS PIC 9(08).
+
+      *Arquivo de checkpoint do processamento de CADCLI. Alem da
+      *posicao de leitura, guarda os totais e contadores de erro por
+      *categoria acumulados ate o checkpoint, para que um restart
+      *continue as totalizacoes do RODAPE-RELOCOR e do log de
+      *auditoria a partir do ponto certo, em vez de reiniciar apenas
+      *o trecho posterior ao checkpoint
+       FD ARQCKPT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "CADCLI.CKP".
+
+       01 REG-CKPT.
+           02 CKPT-REGISTROS         PIC 9(08).
+           02 CKPT-CT-PROCESSADOS    PIC 9(04).
+           02 CKPT-CT-APROVADOS      PIC 9(04).
+           02 CKPT-CT-REJEITADOS     PIC 9(04).
+           02 CKPT-CT-ERRO-CPF       PIC 9(04).
+           02 CKPT-CT-ERRO-CPF-DUP   PIC 9(04).
+           02 CKPT-CT-ERRO-NOME      PIC 9(04).
+           02 CKPT-CT-ERRO-ESTADO    PIC 9(04).
+           02 CKPT-CT-ERRO-CIDADE    PIC 9(04).
+           02 CKPT-CT-ERRO-EMAIL     PIC 9(04).
+           02 CKPT-CT-ERRO-EMAIL-INV PIC 9(04).
+           02 CKPT-CT-ERRO-TELEFONE  PIC 9(04).
+
+      *Exportacao dos clientes validados em formato delimitado por
+      *"|", para carga em sistemas de CRM fora do COBOL
+       FD CADCRM
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "CADCRM.TXT".
+
+       01 REG-CRM PIC X(120).
+
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ       PIC X(03) VALUE "NAO".
+       77 HORA-EXEC     PIC 9(06).
+
+      *Controle de checkpoint/restart da leitura de CADCLI
+       77 CT-REGISTROS   PIC 9(08) VALUE 0.
+       77 CKPT-INICIAL   PIC 9(08) VALUE 0.
+       77 INTERVALO-CKPT PIC 9(04) VALUE 100.
        77 PRIMEIRO-ERRO PIC X(03) VALUE "SIM".
        
        77 I             PIC 9(02).
@@ -79,6 +153,28 @@
        77 CIDADE-VALIDO PIC X(03).
        77 EMAIL-VALIDO  PIC X(03).
        77 TEL-VALIDO    PIC X(03).
+       77 DDD-CLI       PIC 9(02).
+
+       77 FIM-CADOKANT  PIC X(03) VALUE "NAO".
+       77 QTD-CPF-TAB   PIC 9(04) VALUE 0.
+       77 CPF-TAB-MAX   PIC 9(04) VALUE 9999.
+       77 IDX-CPF       PIC 9(04).
+       77 CPF-DUPLICADO PIC X(03) VALUE "NAO".
+
+       77 CT-PROCESSADOS   PIC 9(04) VALUE 0.
+       77 CT-APROVADOS     PIC 9(04) VALUE 0.
+       77 CT-REJEITADOS    PIC 9(04) VALUE 0.
+       77 CT-ERRO-CPF      PIC 9(04) VALUE 0.
+       77 CT-ERRO-CPF-DUP  PIC 9(04) VALUE 0.
+       77 CT-ERRO-NOME     PIC 9(04) VALUE 0.
+       77 CT-ERRO-ESTADO   PIC 9(04) VALUE 0.
+       77 CT-ERRO-CIDADE   PIC 9(04) VALUE 0.
+       77 CT-ERRO-EMAIL    PIC 9(04) VALUE 0.
+       77 CT-ERRO-EMAIL-INV PIC 9(04) VALUE 0.
+       77 CT-ERRO-TELEFONE PIC 9(04) VALUE 0.
+
+       01 CPF-TABELA.
+           02 CPF-TAB   PIC 9(11) OCCURS 9999 TIMES.
        
        01 DETALHE.
            02 FILLER        PIC X(15) VALUE SPACES.
@@ -87,6 +183,14 @@
            02 MENSAGEM-ERRO PIC X(45).
        
        01 CPF-DIGITOS   PIC 9 OCCURS 11 TIMES.
+
+       01 EMAIL-PARTES.
+           02 EMAIL-LOCAL   PIC X(30).
+           02 EMAIL-DOMINIO PIC X(30).
+
+       01 DOMINIO-PARTES.
+           02 DOMINIO-NOME  PIC X(30).
+           02 DOMINIO-EXT   PIC X(30).
        
       *Cabeçalho com o título     
        01 CAB-01.
@@ -108,10 +212,39 @@
            02 FILLER  PIC X(15) VALUE "DADOS INVALIDOS". 
            02 FILLER  PIC X(30) VALUE SPACES.
 
-      *Cabeçalho da tabela do relatório     
+      *Cabeçalho da tabela do relatório
        01 SEPARADOR.
            02 FILLER  PIC X(80) VALUE ALL "-".
 
+      *Resumo de processamento, impresso apos a ultima ocorrencia
+      *de RELOCOR
+       01 RODAPE-TITULO.
+           02 FILLER PIC X(24) VALUE SPACES.
+           02 FILLER PIC X(34)
+                     VALUE "RESUMO DO PROCESSAMENTO DE CADCLI".
+           02 FILLER PIC X(22) VALUE SPACES.
+
+       01 RODAPE-TOTAIS.
+           02 FILLER    PIC X(04) VALUE SPACES.
+           02 FILLER    PIC X(22) VALUE "CLIENTES PROCESSADOS: ".
+           02 PROC-ROD  PIC ZZZ9.
+           02 FILLER    PIC X(04) VALUE SPACES.
+           02 FILLER    PIC X(12) VALUE "APROVADOS:  ".
+           02 APROV-ROD PIC ZZZ9.
+           02 FILLER    PIC X(04) VALUE SPACES.
+           02 FILLER    PIC X(12) VALUE "REJEITADOS: ".
+           02 REJ-ROD   PIC ZZZ9.
+           02 FILLER    PIC X(10) VALUE SPACES.
+
+       01 RODAPE-CATEGORIA.
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(10) VALUE "MOTIVO: ".
+           02 MOTIVO-ROD     PIC X(25).
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(05) VALUE "QTD: ".
+           02 QTD-MOTIVO-ROD PIC ZZZ9.
+           02 FILLER         PIC X(28) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        EXEMPLO-IMPRESSAO.
@@ -121,30 +254,154 @@
            STOP RUN.
            
        INICIO.
-           OPEN INPUT CADCLI
-                OUTPUT CADOK
-                OUTPUT RELOCOR
-           PERFORM CABECALHO
+           PERFORM LE-CHECKPOINT.
+           PERFORM CARREGA-DUPLICADOS.
+           OPEN INPUT CADCLI.
+           IF CKPT-INICIAL > 0
+               OPEN EXTEND CADOK
+               OPEN EXTEND RELOCOR
+               OPEN EXTEND CADCRM
+           ELSE
+               OPEN OUTPUT CADOK
+               OPEN OUTPUT RELOCOR
+               OPEN OUTPUT CADCRM
+               PERFORM CABECALHO
+           END-IF.
            PERFORM LEITURA.
+
+       LE-CHECKPOINT.
+           MOVE 0 TO CKPT-INICIAL.
+           OPEN INPUT ARQCKPT.
+           READ ARQCKPT INTO REG-CKPT
+               AT END MOVE 0 TO CKPT-REGISTROS
+           END-READ.
+           MOVE CKPT-REGISTROS TO CKPT-INICIAL.
+           CLOSE ARQCKPT.
+      *RESTAURA OS CONTADORES ACUMULADOS ATE O CHECKPOINT, PARA QUE O
+      *RODAPE-RELOCOR E O LOG DE AUDITORIA REFLITAM O ARQUIVO INTEIRO
+      *APOS UM RESTART, E NAO APENAS O TRECHO POSTERIOR A ELE
+           IF CKPT-INICIAL > 0
+               MOVE CKPT-CT-PROCESSADOS    TO CT-PROCESSADOS
+               MOVE CKPT-CT-APROVADOS      TO CT-APROVADOS
+               MOVE CKPT-CT-REJEITADOS     TO CT-REJEITADOS
+               MOVE CKPT-CT-ERRO-CPF       TO CT-ERRO-CPF
+               MOVE CKPT-CT-ERRO-CPF-DUP   TO CT-ERRO-CPF-DUP
+               MOVE CKPT-CT-ERRO-NOME      TO CT-ERRO-NOME
+               MOVE CKPT-CT-ERRO-ESTADO    TO CT-ERRO-ESTADO
+               MOVE CKPT-CT-ERRO-CIDADE    TO CT-ERRO-CIDADE
+               MOVE CKPT-CT-ERRO-EMAIL     TO CT-ERRO-EMAIL
+               MOVE CKPT-CT-ERRO-EMAIL-INV TO CT-ERRO-EMAIL-INV
+               MOVE CKPT-CT-ERRO-TELEFONE  TO CT-ERRO-TELEFONE
+           END-IF.
+
+      *CARREGA NA TABELA OS CPF JA GRAVADOS NA EXECUCAO ANTERIOR,
+      *PARA QUE A DUPLICIDADE SEJA DETECTADA TAMBEM ENTRE EXECUCOES
+       CARREGA-DUPLICADOS.
+           OPEN INPUT CADOKANT
+           PERFORM UNTIL FIM-CADOKANT = "SIM"
+               READ CADOKANT
+                   AT END
+                       MOVE "SIM" TO FIM-CADOKANT
+                   NOT AT END
+      *SE A TABELA ESTIVER CHEIA, OS CPFS DA EXECUCAO ANTERIOR QUE
+      *NAO COUBEREM SAO IGNORADOS PARA A DETECCAO DE DUPLICIDADE, EM
+      *VEZ DE ESTOURAR O SUBSCRITO DE CPF-TAB
+                       IF QTD-CPF-TAB < CPF-TAB-MAX
+                           ADD 1 TO QTD-CPF-TAB
+                           MOVE CPF-OK-ANT TO CPF-TAB(QTD-CPF-TAB)
+                       ELSE
+                           DISPLAY "CPF-TABELA CHEIA (" CPF-TAB-MAX
+                               ") - CPFS ANTERIORES EXCEDENTES "
+                               "IGNORADOS NA DETECCAO DE DUPLICIDADE"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CADOKANT.
        
        LEITURA.
-           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
-           
+           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ
+               NOT AT END ADD 1 TO CT-REGISTROS
+           END-READ.
+
+      *REGISTROS JA PROCESSADOS EM UMA EXECUCAO ANTERIOR SAO APENAS
+      *PULADOS, SEM REPETIR VALIDACAO/GRAVACAO
        PRINCIPAL.
-           PERFORM VERIFICA-CAMPOS
-           IF  CPF-VALIDO    = "SIM"  AND
-               NOME-VALIDO   = "SIM"  AND
-               ESTADO-VALIDO          AND
-               CIDADE-VALIDO = "SIM"  AND 
-               EMAIL-VALIDO  = "SIM"   
-               THEN
-               PERFORM GRAVACAO
-           END-IF
-           PERFORM LEITURA. 
+           IF CT-REGISTROS > CKPT-INICIAL
+               ADD 1 TO CT-PROCESSADOS
+               PERFORM VERIFICA-CAMPOS
+               IF  CPF-VALIDO    = "SIM"  AND
+                   NOME-VALIDO   = "SIM"  AND
+                   ESTADO-VALIDO          AND
+                   CIDADE-VALIDO = "SIM"  AND
+                   EMAIL-VALIDO  = "SIM"  AND
+                   TEL-VALIDO    = "SIM"
+                   THEN
+                   PERFORM GRAVACAO
+               END-IF
+           END-IF.
+           PERFORM GRAVA-CHECKPOINT.
+           PERFORM LEITURA.
+
+       GRAVA-CHECKPOINT.
+           IF FUNCTION MOD(CT-REGISTROS, INTERVALO-CKPT) = 0
+               MOVE CT-REGISTROS   TO CKPT-REGISTROS
+               MOVE CT-PROCESSADOS TO CKPT-CT-PROCESSADOS
+               MOVE CT-APROVADOS   TO CKPT-CT-APROVADOS
+               MOVE CT-REJEITADOS  TO CKPT-CT-REJEITADOS
+               MOVE CT-ERRO-CPF       TO CKPT-CT-ERRO-CPF
+               MOVE CT-ERRO-CPF-DUP   TO CKPT-CT-ERRO-CPF-DUP
+               MOVE CT-ERRO-NOME      TO CKPT-CT-ERRO-NOME
+               MOVE CT-ERRO-ESTADO    TO CKPT-CT-ERRO-ESTADO
+               MOVE CT-ERRO-CIDADE    TO CKPT-CT-ERRO-CIDADE
+               MOVE CT-ERRO-EMAIL     TO CKPT-CT-ERRO-EMAIL
+               MOVE CT-ERRO-EMAIL-INV TO CKPT-CT-ERRO-EMAIL-INV
+               MOVE CT-ERRO-TELEFONE  TO CKPT-CT-ERRO-TELEFONE
+               OPEN OUTPUT ARQCKPT
+               WRITE REG-CKPT
+               CLOSE ARQCKPT
+           END-IF.
            
        GRAVACAO.
-           MOVE CPF-CLI TO CPF-OK
+           MOVE CPF-CLI    TO CPF-OK
+           MOVE NOME-CLI   TO NOME-OK
+           MOVE ESTADO-CLI TO ESTADO-OK
+           MOVE CIDADE-CLI TO CIDADE-OK
+           MOVE EMAIL-CLI  TO EMAIL-OK
+           MOVE TEL-CLI    TO TEL-OK
            WRITE REGOK.
+      *SE A TABELA ESTIVER CHEIA, O CLIENTE E GRAVADO NORMALMENTE EM
+      *CADOK, MAS NAO ENTRA NA TABELA DE DUPLICIDADE (NAO HA COMO
+      *DETECTAR UM CPF REPETIDO ALEM DESTE PONTO NESTA EXECUCAO)
+           IF QTD-CPF-TAB < CPF-TAB-MAX
+               ADD 1 TO QTD-CPF-TAB
+               MOVE CPF-R TO CPF-TAB(QTD-CPF-TAB)
+           ELSE
+               DISPLAY "CPF-TABELA CHEIA (" CPF-TAB-MAX
+                   ") - DUPLICIDADE NAO SERA DETECTADA PARA O CPF "
+                   CPF-R
+           END-IF.
+           ADD 1 TO CT-APROVADOS.
+           PERFORM GRAVA-CRM.
+
+      *EXPORTA O CLIENTE VALIDADO NO FORMATO DELIMITADO POR "|" USADO
+      *PELA CARGA DO CRM
+       GRAVA-CRM.
+           MOVE SPACES TO REG-CRM.
+           STRING
+               CPF-OK                     DELIMITED BY SIZE
+               "|"                        DELIMITED BY SIZE
+               FUNCTION TRIM(NOME-OK)     DELIMITED BY SIZE
+               "|"                        DELIMITED BY SIZE
+               ESTADO-OK                  DELIMITED BY SIZE
+               "|"                        DELIMITED BY SIZE
+               FUNCTION TRIM(CIDADE-OK)   DELIMITED BY SIZE
+               "|"                        DELIMITED BY SIZE
+               FUNCTION TRIM(EMAIL-OK)    DELIMITED BY SIZE
+               "|"                        DELIMITED BY SIZE
+               TEL-OK                     DELIMITED BY SIZE
+               INTO REG-CRM
+           END-STRING.
+           WRITE REG-CRM.
 
        CABECALHO.
            WRITE REG-REL FROM CAB-01    AFTER ADVANCING 1 LINE.
@@ -152,8 +409,67 @@
            WRITE REG-REL FROM CAB-03    AFTER ADVANCING 3 LINES.
            WRITE REG-REL FROM SEPARADOR AFTER ADVANCING 1 LINES.
               
+       RODAPE-RELOCOR.
+           WRITE REG-REL FROM RODAPE-TITULO AFTER ADVANCING 3 LINES.
+           MOVE CT-PROCESSADOS TO PROC-ROD
+           MOVE CT-APROVADOS   TO APROV-ROD
+           MOVE CT-REJEITADOS  TO REJ-ROD
+           WRITE REG-REL FROM RODAPE-TOTAIS AFTER ADVANCING 2 LINES.
+           MOVE "CPF INVALIDO"          TO MOTIVO-ROD
+           MOVE CT-ERRO-CPF             TO QTD-MOTIVO-ROD
+           WRITE REG-REL FROM RODAPE-CATEGORIA AFTER ADVANCING 2 LINES.
+           MOVE "CPF DUPLICADO"         TO MOTIVO-ROD
+           MOVE CT-ERRO-CPF-DUP         TO QTD-MOTIVO-ROD
+           WRITE REG-REL FROM RODAPE-CATEGORIA AFTER ADVANCING 1 LINE.
+           MOVE "NOME NAO INFORMADO"    TO MOTIVO-ROD
+           MOVE CT-ERRO-NOME            TO QTD-MOTIVO-ROD
+           WRITE REG-REL FROM RODAPE-CATEGORIA AFTER ADVANCING 1 LINE.
+           MOVE "ESTADO INVALIDO"       TO MOTIVO-ROD
+           MOVE CT-ERRO-ESTADO          TO QTD-MOTIVO-ROD
+           WRITE REG-REL FROM RODAPE-CATEGORIA AFTER ADVANCING 1 LINE.
+           MOVE "CIDADE NAO INFORMADA"  TO MOTIVO-ROD
+           MOVE CT-ERRO-CIDADE          TO QTD-MOTIVO-ROD
+           WRITE REG-REL FROM RODAPE-CATEGORIA AFTER ADVANCING 1 LINE.
+           MOVE "EMAIL NAO INFORMADO"   TO MOTIVO-ROD
+           MOVE CT-ERRO-EMAIL           TO QTD-MOTIVO-ROD
+           WRITE REG-REL FROM RODAPE-CATEGORIA AFTER ADVANCING 1 LINE.
+           MOVE "EMAIL INVALIDO"        TO MOTIVO-ROD
+           MOVE CT-ERRO-EMAIL-INV       TO QTD-MOTIVO-ROD
+           WRITE REG-REL FROM RODAPE-CATEGORIA AFTER ADVANCING 1 LINE.
+           MOVE "TELEFONE INVALIDO"     TO MOTIVO-ROD
+           MOVE CT-ERRO-TELEFONE        TO QTD-MOTIVO-ROD
+           WRITE REG-REL FROM RODAPE-CATEGORIA AFTER ADVANCING 1 LINE.
+
        FIM.
-           CLOSE CADCLI CADOK RELOCOR.
+           PERFORM RODAPE-RELOCOR.
+           PERFORM GRAVA-AUDITORIA.
+           CLOSE CADCLI CADOK RELOCOR CADCRM.
+      *EXECUCAO CONCLUIDA COM SUCESSO: ZERA O CHECKPOINT PARA QUE A
+      *PROXIMA EXECUCAO COMECE DO INICIO DE UM NOVO ARQUIVO CADCLI
+           MOVE 0 TO CKPT-REGISTROS CKPT-CT-PROCESSADOS
+                     CKPT-CT-APROVADOS CKPT-CT-REJEITADOS
+                     CKPT-CT-ERRO-CPF CKPT-CT-ERRO-CPF-DUP
+                     CKPT-CT-ERRO-NOME CKPT-CT-ERRO-ESTADO
+                     CKPT-CT-ERRO-CIDADE CKPT-CT-ERRO-EMAIL
+                     CKPT-CT-ERRO-EMAIL-INV CKPT-CT-ERRO-TELEFONE.
+           OPEN OUTPUT ARQCKPT
+           WRITE REG-CKPT
+           CLOSE ARQCKPT.
+
+      *REGISTRA NO LOG DE AUDITORIA COMPARTILHADO O RESULTADO DESTA
+      *EXECUCAO, PARA CONFERENCIA POSTERIOR PELO RELATORIO DE
+      *RECONCILIACAO (RECONCIL)
+       GRAVA-AUDITORIA.
+           MOVE "EX06" TO PROGRAMA-AUDIT.
+           ACCEPT DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT HORA-EXEC  FROM TIME.
+           MOVE HORA-EXEC      TO HORA-AUDIT.
+           MOVE CT-PROCESSADOS TO REGISTROS-LIDOS.
+           MOVE CT-APROVADOS   TO REGISTROS-GRAVADOS.
+           MOVE CT-REJEITADOS  TO REGISTROS-REJEITADOS.
+           OPEN EXTEND LOGEXEC.
+           WRITE REG-AUDIT.
+           CLOSE LOGEXEC.
        
        VERIFICA-CAMPOS.
            MOVE "SIM" TO PRIMEIRO-ERRO
@@ -161,7 +477,8 @@
            PERFORM VERIFICA-NOME
            PERFORM VERIFICA-ESTADO
            PERFORM VERIFICA-CIDADE
-           PERFORM VERIFICA-EMAIL.
+           PERFORM VERIFICA-EMAIL
+           PERFORM VERIFICA-TELEFONE.
            
        VERIFICA-OCORRENCIA.
            IF PRIMEIRO-ERRO = "SIM"
@@ -171,6 +488,7 @@
            END-IF.
        
        PRIMEIRA-OCORRENCIA.
+           ADD 1 TO CT-REJEITADOS
            MOVE CODIGO-CLI TO CODIGO-REL
            MOVE "NAO" TO PRIMEIRO-ERRO
            WRITE REG-REL FROM DETALHE AFTER ADVANCING 2 LINE.
@@ -180,9 +498,10 @@
            WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE.
        
        VERIFICA-NOME.
-           IF NOME-CLI = SPACES THEN 
+           IF NOME-CLI = SPACES THEN
                MOVE "NÃO" TO NOME-VALIDO
                MOVE "NOME NAO INFORMADO" TO MENSAGEM-ERRO
+               ADD 1 TO CT-ERRO-NOME
                PERFORM VERIFICA-OCORRENCIA
            ELSE 
                MOVE "SIM" TO NOME-VALIDO
@@ -191,6 +510,7 @@
        VERIFICA-ESTADO.
            IF NOT ESTADO-VALIDO
                MOVE "ESTADO INVALIDO" TO MENSAGEM-ERRO
+               ADD 1 TO CT-ERRO-ESTADO
                PERFORM VERIFICA-OCORRENCIA
            END-IF.
 
@@ -198,6 +518,7 @@
            IF CIDADE-CLI = SPACES
                MOVE "NAO" TO CIDADE-VALIDO
                MOVE "CIDADE NAO INFORMADA" TO MENSAGEM-ERRO
+               ADD 1 TO CT-ERRO-CIDADE
                PERFORM VERIFICA-OCORRENCIA
            ELSE
                MOVE "SIM" TO CIDADE-VALIDO
@@ -207,25 +528,72 @@
            IF EMAIL-CLI = SPACES
                MOVE "NAO" TO EMAIL-VALIDO
                MOVE "EMAIL NAO INFORMADO" TO MENSAGEM-ERRO
+               ADD 1 TO CT-ERRO-EMAIL
+               PERFORM VERIFICA-OCORRENCIA
+           ELSE
+               MOVE SPACES TO EMAIL-PARTES
+               UNSTRING EMAIL-CLI DELIMITED BY "@"
+                   INTO EMAIL-LOCAL EMAIL-DOMINIO
+               END-UNSTRING
+               MOVE SPACES TO DOMINIO-PARTES
+               UNSTRING EMAIL-DOMINIO DELIMITED BY "."
+                   INTO DOMINIO-NOME DOMINIO-EXT
+               END-UNSTRING
+               IF EMAIL-LOCAL  = SPACES OR EMAIL-DOMINIO = SPACES
+                  OR DOMINIO-NOME = SPACES OR DOMINIO-EXT = SPACES
+                   MOVE "NAO" TO EMAIL-VALIDO
+                   MOVE "EMAIL INVALIDO" TO MENSAGEM-ERRO
+                   ADD 1 TO CT-ERRO-EMAIL-INV
+                   PERFORM VERIFICA-OCORRENCIA
+               ELSE
+                   MOVE "SIM" TO EMAIL-VALIDO
+               END-IF
+           END-IF.
+
+       VERIFICA-TELEFONE.
+           MOVE TEL-CLI(1:2) TO DDD-CLI
+           IF TEL-CLI = 0 OR DDD-CLI < 11
+               MOVE "NAO" TO TEL-VALIDO
+               MOVE "TELEFONE INVALIDO" TO MENSAGEM-ERRO
+               ADD 1 TO CT-ERRO-TELEFONE
                PERFORM VERIFICA-OCORRENCIA
            ELSE
-               MOVE "SIM" TO EMAIL-VALIDO
+               MOVE "SIM" TO TEL-VALIDO
            END-IF.
 
        VERIFICA-CPF.
            IF  CPF-CLI IS NUMERIC
                PERFORM CALCULA-CPF
-               IF  CPF-DIGITOS(10) = DIGITO1 AND 
+               IF  CPF-DIGITOS(10) = DIGITO1 AND
                    CPF-DIGITOS(11) = DIGITO2 THEN
                    MOVE "SIM" TO CPF-VALIDO
-               ELSE 
+                   PERFORM VERIFICA-CPF-DUPLICADO
+               ELSE
                    MOVE "NAO" TO CPF-VALIDO
                    MOVE "CPF INVALIDO" TO MENSAGEM-ERRO
+                   ADD 1 TO CT-ERRO-CPF
                    PERFORM VERIFICA-OCORRENCIA
-               END-IF    
-           ELSE 
+               END-IF
+           ELSE
                MOVE "NAO" TO CPF-VALIDO
                MOVE "CPF INVALIDO" TO MENSAGEM-ERRO
+               ADD 1 TO CT-ERRO-CPF
+               PERFORM VERIFICA-OCORRENCIA
+           END-IF.
+
+      *DETECTA CPF JA GRAVADO NESTA EXECUCAO OU EM EXECUCAO ANTERIOR
+       VERIFICA-CPF-DUPLICADO.
+           MOVE "NAO" TO CPF-DUPLICADO
+           PERFORM VARYING IDX-CPF FROM 1 BY 1
+                   UNTIL IDX-CPF > QTD-CPF-TAB
+               IF CPF-TAB(IDX-CPF) = CPF-R
+                   MOVE "SIM" TO CPF-DUPLICADO
+               END-IF
+           END-PERFORM
+           IF CPF-DUPLICADO = "SIM"
+               MOVE "NAO" TO CPF-VALIDO
+               MOVE "CPF DUPLICADO" TO MENSAGEM-ERRO
+               ADD 1 TO CT-ERRO-CPF-DUP
                PERFORM VERIFICA-OCORRENCIA
            END-IF.
            
