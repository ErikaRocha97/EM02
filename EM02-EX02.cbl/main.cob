@@ -6,7 +6,7 @@
        DATE-COMPILED.
        SECURITY.     APENAS O AUTOR PODE MODIFICAR.
       *REMARKS.      XXXXX.
-      
+
        ENVIRONMENT DIVISION.
 
        CONFIGURATION SECTION.
@@ -19,15 +19,22 @@
            SELECT CADCLI   ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT RELCLI   ASSIGN TO DISK.
+           SELECT OPTIONAL PARAMCLI ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTCLI  ASSIGN TO "SRTCLI".
+           SELECT RELCLI-CSV ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
-       
+
        FD CADCLI
            LABEL RECORD ARE STANDARD
            VALUE OF FILE-ID IS  "CADCLI.DAT".
-           
+
        01 REG-CLI.
            02 CPF-CLI      PIC 9(11).
            02 NOME-CLI     PIC X(30).
@@ -43,46 +50,110 @@
 
        FD RELCLI
            LABEL RECORD IS OMITTED.
-           
+
        01 REG-REL PIC X(80).
-       
+
+      *Parametros de execucao (periodo do relatorio)
+       FD PARAMCLI
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "PARAMCLI.DAT".
+
+       01 REG-PARAM.
+           02 PARM-ANO-INI  PIC 9(04).
+           02 PARM-ANO-FIM  PIC 9(04).
+           02 PARM-CSV      PIC X(01).
+
+      *Exportação em modo CSV para uso fora do COBOL (ex.: planilhas)
+       FD RELCLI-CSV
+           LABEL RECORD IS OMITTED
+           VALUE OF FILE-ID IS  "RELCLI.CSV".
+
+       01 REG-CSV PIC X(100).
+
+      *Log de auditoria compartilhado entre os programas do sistema
+       FD LOGEXEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS  "LOGEXEC.DAT".
+
+       01 REG-AUDIT.
+           02 PROGRAMA-AUDIT       PIC X(10).
+           02 DATA-AUDIT           PIC 9(08).
+           02 HORA-AUDIT           PIC 9(06).
+           02 REGISTROS-LIDOS      PIC 9(08).
+           02 REGISTROS-GRAVADOS   PIC 9(08).
+           02 REGISTROS-REJEITADOS PIC 9(08).
+
+      *Arquivo de trabalho usado para ordenar os clientes por estado
+       SD SORTCLI.
+       01 REG-SORT.
+           02 CPF-SORT      PIC 9(11).
+           02 NOME-SORT     PIC X(30).
+           02 ESTADO-SORT   PIC X(02).
+           02 CIDADE-SORT   PIC X(30).
+           02 TEL-SORT.
+               03 TEL-SORT01  PIC 9(04).
+               03 TEL-SORT02  PIC 9(04).
+           02 DATA-SORT.
+               03 SORT-DIA PIC 9(02).
+               03 SORT-MES PIC 9(02).
+               03 SORT-ANO PIC 9(04).
+
        WORKING-STORAGE SECTION.
-       
+
        77 FIM-ARQ     PIC X(03) VALUE "NAO".
-       77 CT-LIN      PIC 9(02) VALUE 25. 
+       77 FIM-SORT    PIC X(03) VALUE "NAO".
+       77 CT-LIN      PIC 9(02) VALUE 25.
        77 CT-PAG      PIC 9(02) VALUE ZEROES.
-       
+
+      *Periodo do relatorio: valores-padrao usados quando PARAMCLI
+      *nao existir
+       77 ANO-INI     PIC 9(04) VALUE 2010.
+       77 ANO-FIM     PIC 9(04) VALUE 2011.
+
+      *Modo CSV: "S" tambem grava RELCLI-CSV, alem do relatorio impresso
+       77 GERA-CSV    PIC X(01) VALUE "N".
+
+      *Controle de quebra e subtotal por estado
+       77 ESTADO-ANT    PIC X(02) VALUE SPACES.
+       77 TOTAL-ESTADO  PIC 9(04) VALUE 0.
+
+      *Contadores para o log de auditoria
+       77 CT-LIDOS    PIC 9(08) VALUE 0.
+       77 HORA-EXEC   PIC 9(06).
+
       *Cabeçalho com o numero da página
        01 CAB-01.
            02 FILLER  PIC X(68) VALUE SPACES.
            02 FILLER  PIC X(05) VALUE "PAG. ".
            02 VAR-PAG PIC 99.
            02 FILLER  PIC X(05) VALUE SPACES.
-           
-      *Cabeçalho com o título     
+
+      *Cabeçalho com o título
        01 CAB-02.
-           02 FILLER  PIC X(22) VALUE SPACES.
-           02 FILLER  PIC X(24) VALUE "CLIENTES DO PERIODO DE: ".
-           02 FILLER  PIC X(01) VALUE SPACES.
-           02 FILLER  PIC X(11) VALUE "2010 A 2011".
-           02 FILLER  PIC X(22) VALUE SPACES.
-           
-      *Cabeçalho da tabela do relatório     
+           02 FILLER      PIC X(22) VALUE SPACES.
+           02 FILLER      PIC X(24) VALUE "CLIENTES DO PERIODO DE: ".
+           02 FILLER      PIC X(01) VALUE SPACES.
+           02 CAB-ANO-INI PIC 9(04).
+           02 FILLER      PIC X(03) VALUE " A ".
+           02 CAB-ANO-FIM PIC 9(04).
+           02 FILLER      PIC X(15) VALUE SPACES.
+
+      *Cabeçalho da tabela do relatório
        01 CAB-03.
            02 FILLER  PIC X(18) VALUE SPACES.
            02 FILLER  PIC X(04) VALUE "NOME".
            02 FILLER  PIC X(17) VALUE SPACES.
-           02 FILLER  PIC X(06) VALUE "ESTADO". 
+           02 FILLER  PIC X(06) VALUE "ESTADO".
            02 FILLER  PIC X(21) VALUE SPACES.
            02 FILLER  PIC X(08) VALUE "TELEFONE".
            02 FILLER  PIC X(05) VALUE SPACES.
 
-           
-      *Cabeçalho da tabela do relatório     
+
+      *Cabeçalho da tabela do relatório
        01 SEPARADOR.
            02 FILLER  PIC X(80) VALUE ALL "-".
-           
-      *Dados da tabela do relatório     
+
+      *Dados da tabela do relatório
        01 DETALHE.
            02 FILLER          PIC X(05) VALUE SPACES.
            02 NOME-REL        PIC X(30).
@@ -91,60 +162,150 @@
            02 FILLER          PIC X(23) VALUE SPACES.
            02 TEL-REL         PIC X(09).
            02 FILLER          PIC X(05) VALUE SPACES.
-       
+
        01 TEL-FMT.
            05 TEL-REL01   PIC 9(04).
            05 FILLER    PIC X(01) VALUE "-".
            05 TEL-REL02   PIC 9(04).
-           
+
+      *Subtotal por estado
+       01 RODAPE-ESTADO.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(16) VALUE "SUBTOTAL ESTADO ".
+           02 ESTADO-SUBTOT   PIC X(02).
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 QTD-SUBTOT      PIC ZZZ9.
+           02 FILLER          PIC X(50) VALUE SPACES.
+
        01 RODAPE-01.
            02 FILLER        PIC X(05)        VALUE SPACES.
-           02 FILLER        PIC X(19)         
+           02 FILLER        PIC X(19)
                             VALUE "TOTAL DE CLIENTES: ".
            02 FILLER        PIC X(05)        VALUE SPACES.
            02 TOTAL-CLI     PIC 9(04)        VALUE 0.
            02 FILLER        PIC X(45)        VALUE SPACES.
 
        PROCEDURE DIVISION.
-       
+
        EXEMPLO-IMPRESSAO.
-           PERFORM INICIO. 
-           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM INICIO.
+           PERFORM ORDENA-E-IMPRIME.
            PERFORM FIM.
            STOP RUN.
-           
+
        INICIO.
-           OPEN INPUT CADCLI
-           OPEN OUTPUT RELCLI
+           PERFORM LE-PARAMETROS.
+
+       LE-PARAMETROS.
+           OPEN INPUT PARAMCLI
+           READ PARAMCLI INTO REG-PARAM
+               AT END
+                   MOVE 2010 TO ANO-INI
+                   MOVE 2011 TO ANO-FIM
+                   MOVE "N"  TO GERA-CSV
+               NOT AT END
+                   MOVE PARM-ANO-INI TO ANO-INI
+                   MOVE PARM-ANO-FIM TO ANO-FIM
+                   MOVE PARM-CSV     TO GERA-CSV
+           END-READ.
+           CLOSE PARAMCLI.
+           MOVE ANO-INI TO CAB-ANO-INI.
+           MOVE ANO-FIM TO CAB-ANO-FIM.
+
+      *Ordena os clientes do periodo por ESTADO-CLI e gera o relatorio
+      *com subtotal por estado e total geral
+       ORDENA-E-IMPRIME.
+           SORT SORTCLI
+               ON ASCENDING KEY ESTADO-SORT
+               INPUT PROCEDURE IS SELECIONA-CLIENTES
+               OUTPUT PROCEDURE IS GERA-RELATORIO.
+
+       SELECIONA-CLIENTES.
+           OPEN INPUT CADCLI.
            PERFORM LEITURA.
-       
+           PERFORM UNTIL FIM-ARQ = "SIM"
+               IF DATA-ANO >= ANO-INI AND DATA-ANO <= ANO-FIM
+                   MOVE REG-CLI TO REG-SORT
+                   RELEASE REG-SORT
+               END-IF
+               PERFORM LEITURA
+           END-PERFORM.
+           CLOSE CADCLI.
+
        LEITURA.
-           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ.
-           
-       PRINCIPAL.
-           PERFORM IMPRESSAO
-           PERFORM LEITURA. 
+           READ CADCLI AT END MOVE "SIM" TO FIM-ARQ
+               NOT AT END ADD 1 TO CT-LIDOS
+           END-READ.
+
+       GERA-RELATORIO.
+           OPEN OUTPUT RELCLI.
+           IF GERA-CSV = "S"
+               OPEN OUTPUT RELCLI-CSV
+           END-IF.
+           RETURN SORTCLI AT END MOVE "SIM" TO FIM-SORT.
+           PERFORM UNTIL FIM-SORT = "SIM"
+               PERFORM IMPRESSAO
+               RETURN SORTCLI AT END MOVE "SIM" TO FIM-SORT
+           END-PERFORM.
+           IF ESTADO-ANT NOT = SPACES
+               PERFORM SUBTOTAL-ESTADO
+           END-IF.
+           PERFORM RODAPE.
+           CLOSE RELCLI.
+           IF GERA-CSV = "S"
+               CLOSE RELCLI-CSV
+           END-IF.
 
        IMPRESSAO.
       * imprime cabeçalho quando atinge 25 linhas.
            IF CT-LIN GREATER THAN 24
                PERFORM CABECALHO
            END-IF.
-      *    IF DATA-ANO > 2009 AND DATA-ANO < 2012
-               PERFORM IMPDET.
-      *    END-IF.
-           
+      * quebra de controle por estado
+           IF ESTADO-SORT NOT = ESTADO-ANT AND ESTADO-ANT NOT = SPACES
+               PERFORM SUBTOTAL-ESTADO
+           END-IF.
+           MOVE ESTADO-SORT TO ESTADO-ANT.
+           PERFORM IMPDET.
+
        IMPDET.
-           MOVE NOME-CLI  TO NOME-REL
-           MOVE ESTADO-CLI TO ESTADO-REL
+           MOVE NOME-SORT   TO NOME-REL
+           MOVE ESTADO-SORT TO ESTADO-REL
       * formata telefone
-           MOVE TEL-CLI01 TO TEL-REL01
-           MOVE TEL-CLI02 TO TEL-REL02
+           MOVE TEL-SORT01 TO TEL-REL01
+           MOVE TEL-SORT02 TO TEL-REL02
            MOVE TEL-FMT TO TEL-REL
            WRITE REG-REL FROM DETALHE AFTER ADVANCING 1 LINE
-      * soma 1 linha e 1 cliente
+      * soma 1 linha, 1 cliente no estado e 1 cliente no total geral
            ADD 1 TO CT-LIN
+           ADD 1 TO TOTAL-ESTADO
            ADD 1 TO TOTAL-CLI.
+           IF GERA-CSV = "S"
+               PERFORM GRAVA-CSV
+           END-IF.
+
+       GRAVA-CSV.
+           MOVE SPACES TO REG-CSV.
+           STRING
+               FUNCTION TRIM(NOME-SORT)   DELIMITED BY SIZE
+               ","                        DELIMITED BY SIZE
+               ESTADO-SORT                DELIMITED BY SIZE
+               ","                        DELIMITED BY SIZE
+               FUNCTION TRIM(CIDADE-SORT) DELIMITED BY SIZE
+               ","                        DELIMITED BY SIZE
+               TEL-REL                    DELIMITED BY SIZE
+               INTO REG-CSV
+           END-STRING.
+           WRITE REG-CSV.
+
+       SUBTOTAL-ESTADO.
+           MOVE ESTADO-ANT   TO ESTADO-SUBTOT.
+           MOVE TOTAL-ESTADO TO QTD-SUBTOT.
+           WRITE REG-REL FROM RODAPE-ESTADO AFTER ADVANCING 2 LINE.
+           MOVE SPACES TO REG-REL.
+           WRITE REG-REL AFTER ADVANCING 1 LINE.
+           ADD 2 TO CT-LIN.
+           MOVE 0 TO TOTAL-ESTADO.
 
        CABECALHO.
            ADD 1       TO CT-PAG.
@@ -155,17 +316,33 @@
            WRITE REG-REL FROM CAB-02    AFTER ADVANCING 3 LINES.
            WRITE REG-REL FROM CAB-03    AFTER ADVANCING 3 LINES.
            WRITE REG-REL FROM SEPARADOR AFTER ADVANCING 1 LINES.
-      *REL-REL SERVE PARA ADICIONAR LINHA EM BRANCO     
+      *REL-REL SERVE PARA ADICIONAR LINHA EM BRANCO
            MOVE SPACES TO REG-REL
            WRITE REG-REL AFTER ADVANCING 1 LINE.
       *ZERA O CONTADOR DE LINHA
            MOVE ZEROES TO CT-LIN.
-           
-       RODAPE. 
+
+       RODAPE.
            WRITE REG-REL FROM RODAPE-01 AFTER ADVANCING 3 LINE.
 
        FIM.
-           PERFORM RODAPE.
-           CLOSE   CADCLI RELCLI.
+           PERFORM GRAVA-AUDITORIA.
+
+      *REGISTRA NO LOG DE AUDITORIA COMPARTILHADO O RESULTADO DESTA
+      *EXECUCAO, PARA CONFERENCIA POSTERIOR PELO RELATORIO DE
+      *RECONCILIACAO (RECONCIL)
+       GRAVA-AUDITORIA.
+           MOVE "EX02" TO PROGRAMA-AUDIT.
+           ACCEPT DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT HORA-EXEC  FROM TIME.
+           MOVE HORA-EXEC TO HORA-AUDIT.
+           MOVE CT-LIDOS  TO REGISTROS-LIDOS.
+      *CLIENTES FORA DO PERIODO PEDIDO SAO UM FILTRO DO RELATORIO, NAO
+      *UMA REJEICAO POR QUALIDADE DE DADOS: TODO REGISTRO LIDO CONTA
+      *COMO GRAVADO PARA FINS DE AUDITORIA, E REJEITADOS FICA ZERADO
+           MOVE CT-LIDOS  TO REGISTROS-GRAVADOS.
+           MOVE 0         TO REGISTROS-REJEITADOS.
+           OPEN EXTEND LOGEXEC.
+           WRITE REG-AUDIT.
+           CLOSE LOGEXEC.
 
-         
\ No newline at end of file
